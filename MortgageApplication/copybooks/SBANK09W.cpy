@@ -0,0 +1,38 @@
+      ******************************************************************
+      *                                                                *
+      *   SBANK09W  -  COBCALC AUDIT TRAIL RECORD                      *
+      *                                                                *
+      *   ONE RECORD PER COBCALC INVOCATION - SUCCESSFUL OR NOT - SO   *
+      *   FINANCE AND AUDIT CAN RECONSTRUCT WHY A LOAN'S GL ENTRY      *
+      *   CHANGED WITHOUT RELYING ON MEMORY.  WRITTEN BY COBCALC (SEE  *
+      *   SBANK00P) JUST BEFORE EVERY RETURN.                          *
+      *                                                                *
+      *   AT-POSTING-INDICATOR IS A COPY OF PARM-POSTING-INDICATOR     *
+      *   (SEE SBANK02W) SO A REAL GL POSTING CALL CAN BE TOLD APART   *
+      *   FROM A READ-ONLY LOOKUP CALL (E.G. COBAMORT PROJECTING AN    *
+      *   AMORTIZATION SCHEDULE) WHEN THE AUDIT TRAIL IS REVIEWED.     *
+      *                                                                *
+      *   MODIFICATION HISTORY.                                       *
+      *   -------------------------------------------------------     *
+      *   DATE       INIT   DESCRIPTION                                *
+      *   ---------- ----   ------------------------------------------ *
+      *   2026-08-09  DEV   INITIAL VERSION.                          *
+      *   2026-08-09  DEV   ADDED AT-POSTING-INDICATOR SO POSTING      *
+      *                     CALLS AND READ-ONLY LOOKUP CALLS ARE NOT   *
+      *                     INDISTINGUISHABLE ON THE AUDIT TRAIL.      *
+      *   2026-08-09  DEV   WIDENED AT-INTEREST-RATE-USED TO PIC       *
+      *                     9(2)V9(4) TO MATCH WS-EFFECTIVE-RATE IN    *
+      *                     COBCALC - THE OLD PIC 9(2)V999 TRUNCATED   *
+      *                     THE RATE'S FOURTH DECIMAL DIGIT BEFORE IT  *
+      *                     WAS LOGGED.                                *
+      ******************************************************************
+       01  AUDIT-TRAIL-RECORD.
+           05  AT-LOAN-NUMBER            PIC X(10).
+           05  AT-RUN-DATE               PIC 9(8).
+           05  AT-RUN-TIME               PIC 9(8).
+           05  AT-INTEREST-RATE-USED     PIC 9(2)V9(4) COMP-3.
+           05  AT-TERM-MONTHS-USED       PIC 9(3)      COMP.
+           05  AT-PARM-TABLE-COUNT       PIC 9(4)      COMP.
+           05  AT-CALL-FEEDBACK          PIC XX.
+           05  AT-POSTING-INDICATOR      PIC X(01).
+           05  FILLER                    PIC X(13).
