@@ -0,0 +1,23 @@
+      ******************************************************************
+      *                                                                *
+      *   SBANK04W  -  BATCH RUN CONTROL CARD                          *
+      *                                                                *
+      *   ONE CARD READ AT STARTUP BY THE PORTFOLIO-WIDE BATCH         *
+      *   PROGRAMS (COBAMORT, COBDELQ, COBDRIVE) TO DECIDE WHETHER TO  *
+      *   RUN AGAINST A SINGLE LOAN OR THE WHOLE LOAN MASTER FILE.     *
+      *                                                                *
+      *   RCC-LOAN-NUMBER  = A SPECIFIC LOAN NUMBER, OR "ALL" (LEFT    *
+      *                      JUSTIFIED) TO PROCESS THE WHOLE FILE.     *
+      *   RCC-RUN-DATE     = "AS-OF" DATE FOR THE RUN, CCYYMMDD.       *
+      *                                                                *
+      *   MODIFICATION HISTORY.                                       *
+      *   -------------------------------------------------------     *
+      *   DATE       INIT   DESCRIPTION                                *
+      *   ---------- ----   ------------------------------------------ *
+      *   2026-08-09  DEV   INITIAL VERSION.                          *
+      ******************************************************************
+       01  RUN-CONTROL-CARD.
+           05  RCC-LOAN-NUMBER           PIC X(10).
+               88  RCC-ALL-LOANS               VALUE "ALL".
+           05  RCC-RUN-DATE              PIC 9(8).
+           05  FILLER                    PIC X(62).
