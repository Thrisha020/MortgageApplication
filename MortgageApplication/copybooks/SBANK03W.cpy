@@ -0,0 +1,28 @@
+      ******************************************************************
+      *                                                                *
+      *   SBANK03W  -  AMORTIZATION SCHEDULE REPORT LINE                *
+      *                                                                *
+      *   PRINT LINE LAYOUT FOR COBAMORT (SEE SBANK01P).  ONE LINE     *
+      *   PER SCHEDULED PAYMENT.                                       *
+      *                                                                *
+      *   MODIFICATION HISTORY.                                       *
+      *   -------------------------------------------------------     *
+      *   DATE       INIT   DESCRIPTION                                *
+      *   ---------- ----   ------------------------------------------ *
+      *   2026-08-09  DEV   INITIAL VERSION.                          *
+      ******************************************************************
+       01  AMORT-REPORT-LINE.
+           05  AR-LOAN-NUMBER            PIC X(10).
+           05  FILLER                    PIC X(02)  VALUE SPACES.
+           05  AR-BORROWER-NAME          PIC X(30).
+           05  FILLER                    PIC X(02)  VALUE SPACES.
+           05  AR-PAYMENT-NUMBER         PIC ZZ9.
+           05  FILLER                    PIC X(02)  VALUE SPACES.
+           05  AR-DUE-DATE               PIC 9(8).
+           05  FILLER                    PIC X(02)  VALUE SPACES.
+           05  AR-INTEREST-PORTION       PIC ZZZ,ZZ9.99.
+           05  FILLER                    PIC X(02)  VALUE SPACES.
+           05  AR-PRINCIPAL-PORTION      PIC ZZZ,ZZ9.99.
+           05  FILLER                    PIC X(02)  VALUE SPACES.
+           05  AR-REMAINING-BALANCE      PIC ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                    PIC X(11)  VALUE SPACES.
