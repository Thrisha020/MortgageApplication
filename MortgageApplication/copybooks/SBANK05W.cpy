@@ -0,0 +1,36 @@
+      ******************************************************************
+      *                                                                *
+      *   SBANK05W  -  DELINQUENCY AGING REPORT LINE                   *
+      *                                                                *
+      *   PRINT LINE LAYOUT FOR COBDELQ (SEE SBANK02P).  DELQ-REPORT-  *
+      *   LINE CARRIES ONE DETAIL LINE PER PAST-DUE LOAN.  DELQ-       *
+      *   SUMMARY-LINE REDEFINES THE SAME AREA FOR THE BUCKET TOTALS   *
+      *   PRINTED AT THE END OF THE RUN.                                *
+      *                                                                *
+      *   MODIFICATION HISTORY.                                       *
+      *   -------------------------------------------------------     *
+      *   DATE       INIT   DESCRIPTION                                *
+      *   ---------- ----   ------------------------------------------ *
+      *   2026-08-09  DEV   INITIAL VERSION.                          *
+      ******************************************************************
+       01  DELQ-REPORT-LINE.
+           05  DL-LOAN-NUMBER            PIC X(10).
+           05  FILLER                    PIC X(02)  VALUE SPACES.
+           05  DL-BORROWER-NAME          PIC X(30).
+           05  FILLER                    PIC X(02)  VALUE SPACES.
+           05  DL-NEXT-DUE-DATE          PIC 9(8).
+           05  FILLER                    PIC X(02)  VALUE SPACES.
+           05  DL-DAYS-PAST-DUE          PIC ZZZ9.
+           05  FILLER                    PIC X(02)  VALUE SPACES.
+           05  DL-BUCKET-LABEL           PIC X(09).
+           05  FILLER                    PIC X(02)  VALUE SPACES.
+           05  DL-UNPAID-PRINCIPAL       PIC ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                    PIC X(20).
+
+       01  DELQ-SUMMARY-LINE REDEFINES DELQ-REPORT-LINE.
+           05  DS-LABEL                  PIC X(20).
+           05  FILLER                    PIC X(02)  VALUE SPACES.
+           05  DS-LOAN-COUNT             PIC ZZZ,ZZ9.
+           05  FILLER                    PIC X(02)  VALUE SPACES.
+           05  DS-TOTAL-PRINCIPAL        PIC ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                    PIC X(25).
