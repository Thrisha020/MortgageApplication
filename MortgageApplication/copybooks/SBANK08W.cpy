@@ -0,0 +1,23 @@
+      ******************************************************************
+      *                                                                *
+      *   SBANK08W  -  GENERAL LEDGER POSTING EXTRACT RECORD           *
+      *                                                                *
+      *   ONE RECORD PER LOAN PER COBCALC RUN, FORMATTED FOR THE       *
+      *   GENERAL LEDGER INTERFACE.  WRITTEN BY COBCALC (SEE           *
+      *   SBANK00P) EVERY TIME A CALCULATION COMPLETES SUCCESSFULLY.   *
+      *                                                                *
+      *   MODIFICATION HISTORY.                                       *
+      *   -------------------------------------------------------     *
+      *   DATE       INIT   DESCRIPTION                                *
+      *   ---------- ----   ------------------------------------------ *
+      *   2026-08-09  DEV   INITIAL VERSION.                          *
+      ******************************************************************
+       01  GL-EXTRACT-RECORD.
+           05  GX-LOAN-NUMBER            PIC X(10).
+           05  GX-RUN-DATE               PIC 9(8).
+           05  GX-GL-ACCOUNT-PRINCIPAL   PIC X(10).
+           05  GX-PRINCIPAL-AMOUNT       PIC 9(7)V99  COMP-3.
+           05  GX-GL-ACCOUNT-INTEREST    PIC X(10).
+           05  GX-INTEREST-AMOUNT        PIC 9(7)V99  COMP-3.
+           05  GX-NEW-BALANCE            PIC 9(9)V99  COMP-3.
+           05  FILLER                    PIC X(20).
