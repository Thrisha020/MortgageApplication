@@ -0,0 +1,39 @@
+      ******************************************************************
+      *                                                                *
+      *   SBANK01W  -  LOAN MASTER RECORD LAYOUT                       *
+      *                                                                *
+      *   ONE RECORD PER LOAN ACCOUNT.  LM-LOAN-NUMBER IS THE RECORD   *
+      *   KEY ON THE LOAN MASTER FILE (LOAN-MASTER) SO A SINGLE LOAN   *
+      *   CAN BE READ AT RANDOM BY COBCALC, AND THE WHOLE FILE CAN BE  *
+      *   READ SEQUENTIALLY BY PORTFOLIO-WIDE BATCH WORK.              *
+      *                                                                *
+      *   LM-NEXT-DUE-DATE IS THE DUE DATE OF THE OLDEST UNPAID        *
+      *   PAYMENT, SO DAYS PAST DUE FOR AGING (COBDELQ) IS THE RUN     *
+      *   DATE MINUS LM-NEXT-DUE-DATE.                                 *
+      *                                                                *
+      *   LM-RATE-CODE KEYS THE RATE/TERM PARAMETER TABLE COBCALC      *
+      *   LOADS FROM PARM-FILE (SEE SBANK00W).  LM-INTEREST-RATE IS    *
+      *   RETAINED ON THE LOAN MASTER FOR REPORTING (COBDELQ,          *
+      *   COBAMORT), BUT COBCALC RESOLVES THE RATE IT ACTUALLY USES    *
+      *   TO CALCULATE A PAYMENT AGAINST THE PARAMETER TABLE ENTRY     *
+      *   NAMED BY LM-RATE-CODE, SO A RATE CHANGE ON PARM-FILE TAKES   *
+      *   EFFECT WITHOUT TOUCHING THE LOAN MASTER.                     *
+      *                                                                *
+      *   MODIFICATION HISTORY.                                       *
+      *   -------------------------------------------------------     *
+      *   DATE       INIT   DESCRIPTION                                *
+      *   ---------- ----   ------------------------------------------ *
+      *   2026-08-09  DEV   INITIAL VERSION.                          *
+      *   2026-08-09  DEV   ADDED LM-RATE-CODE SO COBCALC CAN RESOLVE  *
+      *                     THE APPLICABLE RATE AGAINST PARM-FILE      *
+      *                     INSTEAD OF USING LM-INTEREST-RATE ALONE.   *
+      ******************************************************************
+       01  LOAN-MASTER-RECORD.
+           05  LM-LOAN-NUMBER           PIC X(10).
+           05  LM-PRINCIPAL-BALANCE     PIC 9(9)V99   COMP-3.
+           05  LM-INTEREST-RATE         PIC 9(2)V999  COMP-3.
+           05  LM-TERM-MONTHS           PIC 9(3)      COMP.
+           05  LM-NEXT-DUE-DATE         PIC 9(8).
+           05  LM-BORROWER-NAME         PIC X(30).
+           05  LM-RATE-CODE             PIC X(10).
+           05  FILLER                   PIC X(10).
