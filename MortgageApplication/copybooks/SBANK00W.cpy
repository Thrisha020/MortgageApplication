@@ -0,0 +1,21 @@
+      ******************************************************************
+      *                                                                *
+      *   SBANK00W  -  RATE / PARAMETER MASTER RECORD LAYOUT           *
+      *                                                                *
+      *   ONE RECORD PER RATE / TERM PARAMETER CODE.  PARM-CODE IS     *
+      *   THE RECORD KEY ON THE PARAMETER MASTER FILE (PARM-FILE) SO   *
+      *   THE FILE CAN BE READ SEQUENTIALLY TO LOAD THE IN-STORAGE     *
+      *   BUFFER-ARRAY TABLE AT STARTUP, OR ACCESSED RANDOMLY BY CODE  *
+      *   WHEN A SINGLE PARAMETER IS NEEDED.                           *
+      *                                                                *
+      *   MODIFICATION HISTORY.                                       *
+      *   -------------------------------------------------------     *
+      *   DATE       INIT   DESCRIPTION                                *
+      *   ---------- ----   ------------------------------------------ *
+      *   2026-08-09  DEV   INITIAL VERSION - REPLACES LITERAL         *
+      *                     BUFFER-DATA VALUE CLAUSES IN SBANK00P.     *
+      ******************************************************************
+       01  PARM-FILE-RECORD.
+           05  PARM-CODE             PIC X(10).
+           05  PARM-VALUE            PIC X(10).
+           05  PARM-DESCRIPTION      PIC X(30).
