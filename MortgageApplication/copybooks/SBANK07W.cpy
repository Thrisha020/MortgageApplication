@@ -0,0 +1,25 @@
+      ******************************************************************
+      *                                                                *
+      *   SBANK07W  -  BATCH CHECKPOINT RECORD LAYOUT                  *
+      *                                                                *
+      *   ONE RECORD, KEYED BY THE CONSTANT CKPT-KEY, HOLDING THE      *
+      *   LAST LOAN NUMBER SUCCESSFULLY PROCESSED BY COBDRIVE (SEE     *
+      *   SBANK04P) SO A RUN THAT ABENDS PARTWAY THROUGH THE           *
+      *   PORTFOLIO CAN BE RESTARTED WITHOUT REPROCESSING LOANS THAT   *
+      *   ALREADY COMPLETED.                                           *
+      *                                                                *
+      *   MODIFICATION HISTORY.                                       *
+      *   -------------------------------------------------------     *
+      *   DATE       INIT   DESCRIPTION                                *
+      *   ---------- ----   ------------------------------------------ *
+      *   2026-08-09  DEV   INITIAL VERSION.                          *
+      ******************************************************************
+       01  CHECKPOINT-RECORD.
+           05  CKPT-KEY                  PIC X(08).
+           05  CKPT-LAST-LOAN-NUMBER     PIC X(10).
+           05  CKPT-LOANS-PROCESSED      PIC 9(7)    COMP.
+           05  CKPT-RUN-DATE             PIC 9(8).
+           05  CKPT-RUN-STATUS           PIC X(01).
+               88  CKPT-RUN-COMPLETE            VALUE "C".
+               88  CKPT-RUN-IN-PROGRESS         VALUE "I".
+           05  FILLER                    PIC X(10).
