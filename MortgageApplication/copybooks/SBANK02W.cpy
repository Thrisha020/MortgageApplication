@@ -0,0 +1,116 @@
+      ******************************************************************
+      *                                                                *
+      *   SBANK02W  -  COBCALC CALLING CONVENTION (PARM-1)             *
+      *                                                                *
+      *   COPIED INTO COBCALC'S LINKAGE SECTION AND INTO THE           *
+      *   WORKING-STORAGE OF ANY PROGRAM THAT CALLS COBCALC, SO THE    *
+      *   CALLER AND CALLEE ALWAYS AGREE ON THE PARAMETER LAYOUT.      *
+      *                                                                *
+      *   CALL-FEEDBACK IS THE RETURN-CODE CONTRACT.  THE CALLER MUST  *
+      *   TEST IT AND FOLLOW THE RESTART GUIDANCE BELOW BEFORE         *
+      *   RESUBMITTING THE JOB STEP THAT DROVE THE CALL.               *
+      *                                                                *
+      *   00  CF-SUCCESS           NORMAL COMPLETION.                 *
+      *                            NO RESTART ACTION REQUIRED.         *
+      *   04  CF-PARM-NOT-FOUND    PARAMETER FILE COULD NOT BE         *
+      *                            OPENED, OR OPENED BUT HAD NO        *
+      *                            RECORDS ON IT.  CORRECT THE         *
+      *                            PARM-FILE AND RERUN; SAFE TO        *
+      *                            RERUN ONCE CORRECTED.               *
+      *   08  CF-TABLE-OVERFLOW    MORE PARAMETER RECORDS EXIST ON     *
+      *                            PARM-FILE THAN THE IN-STORAGE       *
+      *                            TABLE CAN HOLD.  NEEDS MANUAL       *
+      *                            REVIEW - A BLIND RERUN WILL FAIL    *
+      *                            THE SAME WAY.                       *
+      *   12  CF-INVALID-INPUT     PARAMETER DATA FAILED VALIDATION    *
+      *                            (E.G. CASE-DUPLICATE KEYS, A        *
+      *                            PARM-VALUE THAT IS NOT A NUMERIC    *
+      *                            RATE, OR A NUMERIC PARM-VALUE OVER  *
+      *                            999999).  NEEDS MANUAL REVIEW OF    *
+      *                            PARM-FILE - DO NOT BLINDLY RERUN.   *
+      *   16  CF-LOAN-NOT-FOUND    PARM-LOAN-NUMBER IS NOT ON THE      *
+      *                            LOAN MASTER FILE.  VERIFY THE       *
+      *                            LOAN NUMBER PASSED IN BEFORE        *
+      *                            RERUNNING - SAFE TO RERUN ONCE      *
+      *                            THE LOAN NUMBER IS CORRECTED.       *
+      *   20  CF-INVALID-LOAN-DATA LM-TERM-MONTHS IS ZERO, OR          *
+      *                            LM-RATE-CODE IS NOT ON THE          *
+      *                            PARAMETER TABLE.  NEEDS MANUAL      *
+      *                            REVIEW OF THE LOAN MASTER RECORD    *
+      *                            (AND/OR PARM-FILE) - DO NOT         *
+      *                            BLINDLY RERUN.                      *
+      *   24  CF-LOAN-FILE-ERROR   THE LOAN MASTER FILE ITSELF COULD   *
+      *                            NOT BE OPENED.  THIS IS A DATASET   *
+      *                            OR JCL PROBLEM, NOT A BAD LOAN      *
+      *                            NUMBER - DO NOT "CORRECT" THE LOAN  *
+      *                            NUMBER AND RERUN.  HAS OPERATIONS   *
+      *                            VERIFY THE LOAN MASTER IS           *
+      *                            AVAILABLE BEFORE RESUBMITTING.      *
+      *                                                                *
+      *   PARM-POSTING-INDICATOR MUST BE SET TO "Y" (88 LEVEL          *
+      *   PARM-POST-TO-GL) BY ANY CALLER THAT WANTS THIS CALCULATION   *
+      *   TO PRODUCE A REAL GENERAL LEDGER POSTING EXTRACT RECORD -    *
+      *   SEE 5100-WRITE-GL-EXTRACT-RTN IN COBCALC (SBANK00P).  ANY    *
+      *   OTHER VALUE (INCLUDING THE SPACES LEFT BY THE USUAL          *
+      *   "MOVE SPACES TO PARM-1" IDIOM) MEANS THIS IS A READ-ONLY     *
+      *   LOOKUP - NO GL EXTRACT RECORD IS WRITTEN, THOUGH THE CALL    *
+      *   IS STILL LOGGED TO THE AUDIT TRAIL WITH THAT FACT NOTED.     *
+      *                                                                *
+      *   PARM-CLOSE-DOWN-INDICATOR MUST BE SET TO "Y" (88 LEVEL       *
+      *   PARM-CLOSE-DOWN) BY ANY CALLER THAT DRIVES COBCALC IN A      *
+      *   LOOP (COBDRIVE, COBAMORT) AS ITS VERY LAST CALL, ONCE THE    *
+      *   LOOP IS FINISHED.  COBCALC KEEPS GL-EXTRACT AND AUDIT-TRAIL  *
+      *   OPEN ACROSS CALLS SO A PORTFOLIO RUN APPENDS TO ONE COPY OF  *
+      *   EACH FILE (SEE SBANK00P WORKING-STORAGE); THE CLOSE-DOWN     *
+      *   CALL IS WHAT ACTUALLY CLOSES THEM SO EVERY RECORD WRITTEN    *
+      *   DURING THE RUN IS FLUSHED TO DISK, RATHER THAN LEFT TO THE   *
+      *   RUNTIME'S IMPLICIT CLOSE AT NORMAL END OF THE RUN UNIT - AN  *
+      *   IMPLICIT CLOSE NEVER HAPPENS ON AN ABEND, WHICH WOULD LEAVE  *
+      *   ALREADY-WRITTEN GL EXTRACT / AUDIT TRAIL RECORDS UNFLUSHED.  *
+      *   NO LOOKUP OR CALCULATION IS PERFORMED ON A CLOSE-DOWN CALL.  *
+      *                                                                *
+      *   MODIFICATION HISTORY.                                       *
+      *   -------------------------------------------------------     *
+      *   DATE       INIT   DESCRIPTION                                *
+      *   ---------- ----   ------------------------------------------ *
+      *   2026-08-09  DEV   INITIAL VERSION - CARRIES CALL-FEEDBACK    *
+      *                     ONLY.                                      *
+      *   2026-08-09  DEV   ADDED PARM-LOAN-NUMBER AND THE CALCULATED  *
+      *                     PRINCIPAL / INTEREST / BALANCE OUTPUT      *
+      *                     FIELDS SO COBCALC CAN BE CALLED ONE LOAN   *
+      *                     AT A TIME AGAINST THE LOAN MASTER FILE.    *
+      *   2026-08-09  DEV   ADDED CF-INVALID-LOAN-DATA AND             *
+      *                     CF-LOAN-FILE-ERROR SO A BAD TERM/RATE      *
+      *                     CODE AND A LOAN MASTER OPEN FAILURE EACH   *
+      *                     GET THEIR OWN RESTART GUIDANCE INSTEAD OF  *
+      *                     SHARING CF-LOAN-NOT-FOUND'S.  CLARIFIED    *
+      *                     CF-PARM-NOT-FOUND ALSO COVERS AN EMPTY     *
+      *                     PARM-FILE, NOW THAT COBCALC ACTUALLY       *
+      *                     CHECKS FOR THAT.  ADDED                    *
+      *                     PARM-POSTING-INDICATOR SO A CALLER CAN     *
+      *                     TELL COBCALC WHETHER THIS IS A REAL        *
+      *                     POSTING CALL OR A READ-ONLY LOOKUP.        *
+      *   2026-08-09  DEV   ADDED PARM-CLOSE-DOWN-INDICATOR SO A       *
+      *                     PROGRAM THAT DRIVES COBCALC IN A LOOP CAN  *
+      *                     TELL IT TO CLOSE GL-EXTRACT AND            *
+      *                     AUDIT-TRAIL EXPLICITLY INSTEAD OF RELYING  *
+      *                     ON THE RUNTIME'S IMPLICIT CLOSE.           *
+      ******************************************************************
+       01  PARM-1.
+           05  CALL-FEEDBACK               PIC XX.
+               88  CF-SUCCESS                     VALUE "00".
+               88  CF-PARM-NOT-FOUND              VALUE "04".
+               88  CF-TABLE-OVERFLOW              VALUE "08".
+               88  CF-INVALID-INPUT               VALUE "12".
+               88  CF-LOAN-NOT-FOUND              VALUE "16".
+               88  CF-INVALID-LOAN-DATA           VALUE "20".
+               88  CF-LOAN-FILE-ERROR             VALUE "24".
+           05  PARM-POSTING-INDICATOR      PIC X(01).
+               88  PARM-POST-TO-GL              VALUE "Y".
+           05  PARM-CLOSE-DOWN-INDICATOR   PIC X(01).
+               88  PARM-CLOSE-DOWN              VALUE "Y".
+           05  PARM-LOAN-NUMBER            PIC X(10).
+           05  PARM-PRINCIPAL-PORTION      PIC 9(7)V99  COMP-3.
+           05  PARM-INTEREST-PORTION       PIC 9(7)V99  COMP-3.
+           05  PARM-PAYMENT-AMOUNT         PIC 9(7)V99  COMP-3.
+           05  PARM-NEW-BALANCE            PIC 9(9)V99  COMP-3.
