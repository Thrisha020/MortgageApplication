@@ -0,0 +1,60 @@
+      ******************************************************************
+      *                                                                *
+      *   SBANK06W  -  COBESCRW CALLING CONVENTION (PARM-2)             *
+      *                                                                *
+      *   COPIED INTO COBESCRW'S LINKAGE SECTION AND INTO THE          *
+      *   WORKING-STORAGE OF ANY PROGRAM THAT CALLS COBESCRW, SO THE    *
+      *   CALLER AND CALLEE ALWAYS AGREE ON THE PARAMETER LAYOUT.       *
+      *   FOLLOWS THE SAME CALL-FEEDBACK CONTRACT STYLE AS COBCALC'S    *
+      *   PARM-1 (SEE SBANK02W).                                        *
+      *                                                                *
+      *   EP-STARTING-BALANCE IS THE CURRENT ACTUAL ESCROW BALANCE     *
+      *   (FROM THE LOAN'S ESCROW HISTORY).  EP-DISBURSEMENT-AMOUNT     *
+      *   OCCURS 12 TIMES, ONE ENTRY PER PROJECTED MONTH OF THE         *
+      *   ANALYSIS YEAR, HOLDING THE TAX/INSURANCE DISBURSEMENT         *
+      *   EXPECTED THAT MONTH.  COBESCRW PROJECTS THE ESCROW BALANCE    *
+      *   FORWARD MONTH BY MONTH TO FIND THE LOW POINT AND COMPUTES     *
+      *   THE SHORTAGE OR SURPLUS AGAINST THE REQUIRED CUSHION.         *
+      *                                                                *
+      *   00  CF-SUCCESS           NORMAL COMPLETION.                  *
+      *                            NO RESTART ACTION REQUIRED.          *
+      *   04  CF-INVALID-INPUT     EP-LOAN-NUMBER WAS NOT SUPPLIED, OR  *
+      *                            CUSHION MONTHS OR MONTHLY DEPOSIT    *
+      *                            IS ZERO OR NEGATIVE, OR NO           *
+      *                            DISBURSEMENTS WERE SUPPLIED.  NEEDS  *
+      *                            MANUAL REVIEW - DO NOT BLINDLY       *
+      *                            RERUN.                               *
+      *   08  CF-NO-HISTORY        EP-STARTING-BALANCE WAS NOT          *
+      *                            SUPPLIED (LOW-VALUES).  VERIFY THE  *
+      *                            ESCROW HISTORY FEED BEFORE           *
+      *                            RERUNNING.                           *
+      *                                                                *
+      *   MODIFICATION HISTORY.                                       *
+      *   -------------------------------------------------------     *
+      *   DATE       INIT   DESCRIPTION                                *
+      *   ---------- ----   ------------------------------------------ *
+      *   2026-08-09  DEV   INITIAL VERSION.                          *
+      *   2026-08-09  DEV   CLARIFIED CF-INVALID-INPUT ALSO COVERS A   *
+      *                     MISSING EP-LOAN-NUMBER AND AN ALL-ZERO     *
+      *                     DISBURSEMENT SCHEDULE, NOW THAT COBESCRW   *
+      *                     ACTUALLY CHECKS FOR BOTH.                  *
+      ******************************************************************
+       01  PARM-2.
+           05  CALL-FEEDBACK               PIC XX.
+               88  CF-SUCCESS                     VALUE "00".
+               88  CF-INVALID-INPUT               VALUE "04".
+               88  CF-NO-HISTORY                   VALUE "08".
+           05  EP-LOAN-NUMBER              PIC X(10).
+           05  EP-STARTING-BALANCE         PIC S9(7)V99  COMP-3.
+           05  EP-MONTHLY-DEPOSIT          PIC 9(7)V99   COMP-3.
+           05  EP-CUSHION-MONTHS           PIC 9(2)      COMP.
+           05  EP-DISBURSEMENT-TABLE.
+               10  EP-DISBURSEMENT-AMOUNT  PIC 9(7)V99  COMP-3
+                                            OCCURS 12 TIMES
+                                            INDEXED BY EP-MONTH-IDX.
+           05  EP-RESULTS.
+               10  EP-PROJECTED-LOW-POINT  PIC S9(7)V99  COMP-3.
+               10  EP-LOW-POINT-MONTH      PIC 9(2)      COMP.
+               10  EP-SHORTAGE-AMOUNT      PIC 9(7)V99   COMP-3.
+               10  EP-SURPLUS-AMOUNT       PIC 9(7)V99   COMP-3.
+               10  EP-NEW-MONTHLY-PAYMENT  PIC 9(7)V99   COMP-3.
