@@ -1,19 +1,584 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. COBCALC.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  PARM-1.
-           05  CALL-FEEDBACK     PIC XX.
-       01  FIELDS.
-           05  INPUT-1           PIC X(10).
-       01  INPUT-BUFFER-FIELDS.
-           05  BUFFER-PTR        PIC 9.
-           05  BUFFER-DATA.
-               10  FILLER        PIC X(10)  VALUE "123".
-               10  FILLER        PIC X(10)  VALUE "PVALUE".
-               10  FILLER        PIC X(10)  VALUE "pvalue".
-               10  FILLER        PIC X(10)  VALUE "END".
-           05  BUFFER-ARRAY    REDEFINES BUFFER-DATA
-                               OCCURS 4 TIMES
-                                
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    COBCALC.
+000120 AUTHOR.        R HALVERSEN.
+000130 INSTALLATION.  LOAN SERVICING SYSTEMS.
+000140 DATE-WRITTEN.  2024-02-11.
+000150 DATE-COMPILED.
+000160******************************************************************
+000170*                                                                *
+000180*   COBCALC  -  LOAN PAYMENT / PARAMETER CALCULATION ROUTINE     *
+000190*                                                                *
+000200*   CALLED ONE LOAN AT A TIME (SEE PARM-1 / COPYBOOK SBANK02W).  *
+000210*   LOOKS UP THE LOAN ON THE LOAN MASTER FILE BY PARM-LOAN-      *
+000220*   NUMBER, LOADS AND VALIDATES THE RATE/TERM PARAMETER TABLE    *
+000230*   (BUFFER-ARRAY) FROM PARM-FILE, AND COMPUTES THE CURRENT      *
+000240*   MONTH'S PRINCIPAL / INTEREST SPLIT FOR THAT LOAN.            *
+000250*                                                                *
+000260*   MODIFICATION HISTORY.                                       *
+000270*   -------------------------------------------------------     *
+000280*   DATE       INIT   DESCRIPTION                                *
+000290*   ---------- ----   ------------------------------------------ *
+000300*   2024-02-11  RH    INITIAL VERSION.                          *
+000310*   2026-08-09  DEV   BUFFER-ARRAY IS NOW LOADED FROM AN         *
+000320*                     EXTERNAL PARAMETER FILE (PARM-FILE) AT     *
+000330*                     STARTUP INSTEAD OF BEING COMPILED IN AS    *
+000340*                     LITERAL VALUE CLAUSES.  THIS LETS RATE     *
+000350*                     AND TERM CODES BE MAINTAINED WITHOUT A     *
+000360*                     RECOMPILE.                                 *
+000370*   2026-08-09  DEV   WIDENED BUFFER-PTR TO PIC 9(4) COMP AND    *
+000380*                     GREW BUFFER-ARRAY TO 50 ENTRIES (SEE       *
+000390*                     BUFFER-MAX) SO THE TABLE HAS ROOM FOR      *
+000400*                     PRODUCT TIERS BEYOND THE ORIGINAL 4-SLOT   *
+000410*                     LIMIT.                                     *
+000420*   2026-08-09  DEV   ADDED A VALIDATION PASS OVER THE LOADED    *
+000430*                     PARAMETER TABLE THAT FOLDS EACH KEY TO     *
+000440*                     UPPER CASE BEFORE COMPARING, SO KEYS THAT  *
+000450*                     DIFFER ONLY BY CASE ARE CAUGHT AS LOAD     *
+000460*                     ERRORS INSTEAD OF SILENTLY COEXISTING.     *
+000470*   2026-08-09  DEV   DEFINED THE CALL-FEEDBACK RETURN CODES     *
+000480*                     BELOW AS A REAL CONTRACT AND MADE EVERY    *
+000490*                     ERROR PATH SET ONE BEFORE RETURNING.       *
+000500*   2026-08-09  DEV   REPLACED THE STATIC INPUT-1 TEST VALUE     *
+000510*                     WITH A REAL LOAN MASTER FILE LOOKUP.       *
+000520*                     PARM-1 (COPYBOOK SBANK02W) IS NOW THE      *
+000530*                     LINKAGE PASSED BY THE CALLER - COBCALC     *
+000540*                     RUNS ONE LOAN PER CALL, KEYED BY           *
+000550*                     PARM-LOAN-NUMBER, AND RETURNS THE          *
+000560*                     CALCULATED PRINCIPAL/INTEREST SPLIT.       *
+000562*   2026-08-09  DEV   ADDED THE GL POSTING EXTRACT (WRITTEN ON   *
+000564*                     EVERY SUCCESSFUL POSTING CALCULATION) AND  *
+000566*                     THE AUDIT TRAIL (WRITTEN ON EVERY          *
+000568*                     INVOCATION, SUCCESSFUL OR NOT) SO THE      *
+000569*                     PRINCIPAL / INTEREST SPLIT NO LONGER       *
+000571*                     LIVES ONLY IN WORKING STORAGE FOR THE      *
+000572*                     LIFE OF THE CALL.                          *
+000573*   2026-08-09  DEV   4100 NOW RESOLVES THE RATE IT USES BY      *
+000574*                     LOOKING LM-RATE-CODE UP AGAINST THE        *
+000575*                     PARAMETER TABLE (SEE 4040) INSTEAD OF      *
+000576*                     LOADING AND VALIDATING BUFFER-ARRAY AND    *
+000577*                     THEN IGNORING IT.  ADDED CF-INVALID-LOAN-  *
+000578*                     DATA (ZERO TERM OR UNKNOWN RATE CODE) AND  *
+000579*                     CF-LOAN-FILE-ERROR (LOAN MASTER OPEN       *
+000580*                     FAILURE, SEPARATE FROM A BAD LOAN NUMBER). *
+000581*                     2000 NOW ALSO TREATS AN OPENABLE BUT EMPTY *
+000582*                     PARM-FILE AS CF-PARM-NOT-FOUND.  THE GL    *
+000583*                     EXTRACT IS NOW ONLY WRITTEN WHEN THE       *
+000584*                     CALLER SETS PARM-POST-TO-GL, SO A READ-    *
+000585*                     ONLY LOOKUP (E.G. COBAMORT) NO LONGER      *
+000586*                     FABRICATES A GENERAL LEDGER POSTING.       *
+000587*   2026-08-09  DEV   ADDED A PARM-CLOSE-DOWN-INDICATOR PATH SO  *
+000588*                     A PROGRAM THAT DRIVES COBCALC IN A LOOP    *
+000589*                     CAN EXPLICITLY CLOSE GL-EXTRACT AND        *
+000590*                     AUDIT-TRAIL ON ITS LAST CALL RATHER THAN   *
+000591*                     RELYING ON THE RUNTIME'S IMPLICIT CLOSE AT *
+000592*                     NORMAL END OF RUN, WHICH NEVER HAPPENS ON  *
+000593*                     AN ABEND.  2100-READ-PARM-RTN NOW REJECTS  *
+000594*                     A NON-NUMERIC PARM-VALUE AS CF-INVALID-    *
+000595*                     INPUT INSTEAD OF SILENTLY LOADING GARBAGE. *
+000596*   2026-08-09  DEV   2100-READ-PARM-RTN ALSO REJECTS A NUMERIC  *
+000597*                     PARM-VALUE OVER 999999, WHICH WOULD HAVE   *
+000598*                     OVERFLOWED THE PIC 9(2)V9(4) RATE FIELD IN *
+000599*                     4045 WITHOUT TRIPPING THE NOT-NUMERIC      *
+000600*                     TEST.  GL-EXTRACT AND AUDIT-TRAIL ARE NOW  *
+000601*                     PLAIN SEQUENTIAL, NOT LINE SEQUENTIAL, SO  *
+000602*                     AN EMBEDDED 0X0A/0X0D BYTE IN A COMP-3/    *
+000603*                     COMP FIELD CANNOT BE MISREAD AS A RECORD   *
+000604*                     DELIMITER.  AT-INTEREST-RATE-USED (SEE     *
+000605*                     SBANK09W) IS WIDENED TO MATCH                *
+000606*                     WS-EFFECTIVE-RATE'S FOUR DECIMAL PLACES.   *
+000570******************************************************************
+000580 ENVIRONMENT DIVISION.
+000590 CONFIGURATION SECTION.
+000600 SOURCE-COMPUTER.  IBM-370.
+000610 OBJECT-COMPUTER.  IBM-370.
+000620 INPUT-OUTPUT SECTION.
+000630 FILE-CONTROL.
+000640*----------------------------------------------------------------*
+000650*    PARAMETER MASTER FILE - KEYED BY PARM-CODE SO THE RATE/     *
+000660*    TERM TABLE CAN BE MAINTAINED WITHOUT TOUCHING SOURCE.        *
+000670*----------------------------------------------------------------*
+000680     SELECT PARM-FILE ASSIGN TO PARMFILE
+000690         ORGANIZATION IS INDEXED
+000700         ACCESS MODE IS SEQUENTIAL
+000710         RECORD KEY IS PARM-CODE
+000720         FILE STATUS IS WS-PARM-FILE-STATUS.
+
+000730*----------------------------------------------------------------*
+000740*    LOAN MASTER FILE - KEYED BY LM-LOAN-NUMBER.  COBCALC READS  *
+000750*    ONE LOAN AT RANDOM PER CALL.                                 *
+000760*----------------------------------------------------------------*
+000770     SELECT LOAN-MASTER ASSIGN TO LOANMSTR
+000780         ORGANIZATION IS INDEXED
+000790         ACCESS MODE IS RANDOM
+000800         RECORD KEY IS LM-LOAN-NUMBER
+000810         FILE STATUS IS WS-LOAN-FILE-STATUS.
+
+000811*----------------------------------------------------------------*
+000812*    GL POSTING EXTRACT - ONE RECORD PER LOAN PER RUN, APPENDED  *
+000813*    ACROSS CALLS SO A PORTFOLIO RUN BUILDS ONE EXTRACT FILE.    *
+000814*    PLAIN SEQUENTIAL, NOT LINE SEQUENTIAL - THE RECORD CARRIES  *
+000814*    COMP-3 FIELDS, AND LINE SEQUENTIAL TREATS ANY EMBEDDED      *
+000814*    0X0A/0X0D BYTE AS A RECORD DELIMITER, WHICH WOULD CORRUPT   *
+000814*    A PACKED FIELD WHOSE BYTES HAPPEN TO MATCH THAT PATTERN.    *
+000815     SELECT GL-EXTRACT ASSIGN TO GLEXTRCT
+000816         ORGANIZATION IS SEQUENTIAL
+000817         FILE STATUS IS WS-GL-FILE-STATUS.
+
+000818*----------------------------------------------------------------*
+000819*    AUDIT TRAIL - ONE RECORD PER INVOCATION, APPENDED ACROSS    *
+000820*    CALLS, SUCCESSFUL OR NOT.  PLAIN SEQUENTIAL FOR THE SAME    *
+000820*    REASON AS GL-EXTRACT ABOVE - THE RECORD CARRIES COMP-3/     *
+000820*    COMP FIELDS THAT LINE SEQUENTIAL COULD MISREAD AS A         *
+000820*    RECORD DELIMITER.                                           *
+000821*----------------------------------------------------------------*
+000822     SELECT AUDIT-TRAIL ASSIGN TO AUDITTRL
+000823         ORGANIZATION IS SEQUENTIAL
+000824         FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+000820 DATA DIVISION.
+000830 FILE SECTION.
+000840 FD  PARM-FILE
+000850     LABEL RECORDS ARE STANDARD.
+000860     COPY SBANK00W.
+
+000870 FD  LOAN-MASTER
+000880     LABEL RECORDS ARE STANDARD.
+000890     COPY SBANK01W.
+
+000891 FD  GL-EXTRACT
+000892     LABEL RECORDS ARE STANDARD.
+000893     COPY SBANK08W.
+
+000894 FD  AUDIT-TRAIL
+000895     LABEL RECORDS ARE STANDARD.
+000896     COPY SBANK09W.
+
+000900 WORKING-STORAGE SECTION.
+000910 01  WS-SWITCHES.
+000920     05  WS-PARM-FILE-STATUS      PIC X(02).
+000930         88  WS-PARM-FILE-OK              VALUE "00".
+000940         88  WS-PARM-FILE-EOF              VALUE "10".
+000950     05  WS-LOAN-FILE-STATUS      PIC X(02).
+000960         88  WS-LOAN-FILE-OK               VALUE "00".
+000970     05  WS-EOF-SWITCH            PIC X(01)  VALUE "N".
+000980         88  END-OF-PARM-FILE              VALUE "Y".
+000981     05  WS-GL-FILE-STATUS        PIC X(02).
+000982     05  WS-AUDIT-FILE-STATUS     PIC X(02).
+
+000983*----------------------------------------------------------------*
+000984*    THESE TWO SWITCHES ARE DELIBERATELY NOT RESET BY            *
+000985*    1000-INITIALIZE-RTN.  WORKING-STORAGE IS STATIC ACROSS      *
+000986*    CALLS WITHIN A RUN UNIT, SO THE "N" BELOW ONLY TAKES        *
+000987*    EFFECT ON THE FIRST CALL COBCALC RECEIVES - EVERY CALL      *
+000988*    AFTER THAT APPENDS TO THE SAME EXTRACT AND AUDIT FILES      *
+000989*    INSTEAD OF RECREATING THEM.                                  *
+000990*----------------------------------------------------------------*
+000991     05  WS-GL-FILE-OPEN-SWITCH   PIC X(01)  VALUE "N".
+000992         88  WS-GL-FILE-IS-OPEN            VALUE "Y".
+000993     05  WS-AUDIT-FILE-OPEN-SWITCH PIC X(01) VALUE "N".
+000994         88  WS-AUDIT-FILE-IS-OPEN         VALUE "Y".
+
+000990 01  INPUT-BUFFER-FIELDS.
+001000     05  BUFFER-PTR               PIC 9(4)  COMP.
+001010     05  BUFFER-MAX               PIC 9(4)  COMP VALUE 50.
+001020     05  BUFFER-TABLE.
+001030         10  BUFFER-ARRAY OCCURS 50 TIMES
+001040                          INDEXED BY BUFFER-IDX
+001050                                     BUFFER-IDX2.
+001060             15  BUFFER-CODE      PIC X(10).
+001070             15  BUFFER-VALUE     PIC X(10).
+001071             15  BUFFER-VALUE-NUMERIC REDEFINES BUFFER-VALUE
+001072                                  PIC 9(10).
+
+001080 01  WS-VALIDATION-FIELDS.
+001090     05  WS-DUP-FOUND-SWITCH      PIC X(01)  VALUE "N".
+001100         88  DUPLICATE-KEY-FOUND         VALUE "Y".
+001101     05  WS-RATE-FOUND-SWITCH     PIC X(01)  VALUE "N".
+001102         88  WS-RATE-CODE-FOUND          VALUE "Y".
+001110     05  WS-FOLD-CODE-1           PIC X(10).
+001120     05  WS-FOLD-CODE-2           PIC X(10).
+001121     05  WS-FOLD-LOOKUP-CODE      PIC X(10).
+001130     05  WS-LOWER-CASE-ALPHABET   PIC X(26)
+001140              VALUE "abcdefghijklmnopqrstuvwxyz".
+001150     05  WS-UPPER-CASE-ALPHABET   PIC X(26)
+001160              VALUE "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+
+001170 01  WS-CALC-FIELDS.
+001180     05  WS-MONTHLY-RATE          PIC 9V9(6)     COMP-3.
+001181     05  WS-EFFECTIVE-RATE        PIC 9(2)V9(4)  COMP-3.
+001190     05  WS-RATE-FACTOR           PIC 9(4)V9(8)  COMP-3.
+
+001191 01  WS-AUDIT-FIELDS.
+001192     05  WS-CURRENT-DATE          PIC 9(8).
+001193     05  WS-CURRENT-TIME          PIC 9(8).
+
+001200 LINKAGE SECTION.
+001210     COPY SBANK02W.
+
+001220 PROCEDURE DIVISION USING PARM-1.
+001230*----------------------------------------------------------------*
+001240*    0000-MAINLINE                                                *
+001250*----------------------------------------------------------------*
+001260 0000-MAINLINE.
+001270     PERFORM 1000-INITIALIZE-RTN
+001280         THRU 1000-EXIT.
+001271     IF PARM-CLOSE-DOWN
+001272         PERFORM 8000-CLOSE-DOWN-RTN
+001273             THRU 8000-EXIT
+001274         GO TO 0000-EXIT
+001275     END-IF.
+001290     PERFORM 2000-LOAD-PARM-TABLE-RTN
+001300         THRU 2000-EXIT.
+001310     IF CF-SUCCESS
+001320         PERFORM 3000-VALIDATE-PARM-TABLE-RTN
+001330             THRU 3000-EXIT
+001340     END-IF.
+001350     IF CF-SUCCESS
+001360         PERFORM 4000-PROCESS-LOAN-RTN
+001370             THRU 4000-EXIT
+001380     END-IF.
+001390     PERFORM 9999-TERMINATE-RTN
+001400         THRU 9999-EXIT.
+001401 0000-EXIT.
+001410     GOBACK.
+
+001420*----------------------------------------------------------------*
+001430*    1000-INITIALIZE-RTN  -  RESET WORKING STORAGE                *
+001440*----------------------------------------------------------------*
+001450 1000-INITIALIZE-RTN.
+001460     SET CF-SUCCESS            TO TRUE.
+001470     MOVE SPACES              TO WS-EOF-SWITCH.
+001480     MOVE ZERO                TO BUFFER-PTR.
+001490     MOVE ZERO                TO PARM-PRINCIPAL-PORTION
+001500                                  PARM-INTEREST-PORTION
+001510                                  PARM-PAYMENT-AMOUNT
+001520                                  PARM-NEW-BALANCE.
+001530     INITIALIZE BUFFER-TABLE.
+001531     ACCEPT WS-CURRENT-DATE   FROM DATE YYYYMMDD.
+001532     ACCEPT WS-CURRENT-TIME   FROM TIME.
+001540 1000-EXIT.
+001550     EXIT.
+
+001560*----------------------------------------------------------------*
+001570*    2000-LOAD-PARM-TABLE-RTN  -  LOAD BUFFER-ARRAY FROM THE      *
+001580*    PARAMETER MASTER FILE INSTEAD OF FROM LITERAL VALUES.        *
+001590*----------------------------------------------------------------*
+001600 2000-LOAD-PARM-TABLE-RTN.
+001610     OPEN INPUT PARM-FILE.
+001620     IF NOT WS-PARM-FILE-OK
+001630         SET CF-PARM-NOT-FOUND TO TRUE
+001640         GO TO 2000-EXIT
+001650     END-IF.
+
+001660     PERFORM 2100-READ-PARM-RTN
+001670         THRU 2100-EXIT
+001680         UNTIL END-OF-PARM-FILE.
+
+001690     CLOSE PARM-FILE.
+
+001691     IF CF-SUCCESS AND BUFFER-PTR = ZERO
+001692         SET CF-PARM-NOT-FOUND TO TRUE
+001693     END-IF.
+001700 2000-EXIT.
+001710     EXIT.
+
+001720*----------------------------------------------------------------*
+001730*    2100-READ-PARM-RTN  -  READ ONE PARAMETER RECORD AND STORE   *
+001740*    IT IN THE NEXT AVAILABLE BUFFER-ARRAY SLOT.  PARM-VALUE      *
+001741*    MUST BE NUMERIC SINCE BUFFER-VALUE-NUMERIC (SEE 4045) READS  *
+001742*    IT AS A RATE - A NON-NUMERIC VALUE IS REJECTED HERE RATHER   *
+001743*    THAN LEFT TO PRODUCE A GARBAGE RATE LATER WITH NO FEEDBACK   *
+001744*    CODE RAISED.  IT MUST ALSO BE NO GREATER THAN 999999 (A      *
+001745*    99.9999% RATE) - 4045 DIVIDES IT BY 10000 INTO A PIC         *
+001746*    9(2)V9(4) FIELD, SO A LARGER NUMERIC VALUE WOULD OVERFLOW    *
+001747*    THAT FIELD INSTEAD OF FAILING THE NOT-NUMERIC TEST ABOVE.    *
+001750*----------------------------------------------------------------*
+001760 2100-READ-PARM-RTN.
+001770     READ PARM-FILE
+001780         AT END
+001790             MOVE "Y"          TO WS-EOF-SWITCH
+001800             GO TO 2100-EXIT
+001810     END-READ.
+
+001820     ADD 1 TO BUFFER-PTR.
+001830     IF BUFFER-PTR > BUFFER-MAX
+001840         SET CF-TABLE-OVERFLOW TO TRUE
+001850         MOVE "Y"              TO WS-EOF-SWITCH
+001860         GO TO 2100-EXIT
+001870     END-IF.
+
+001880     MOVE PARM-CODE            TO BUFFER-CODE (BUFFER-PTR).
+001890     MOVE PARM-VALUE           TO BUFFER-VALUE (BUFFER-PTR).
+
+001891     IF BUFFER-VALUE (BUFFER-PTR) NOT NUMERIC
+001892         SET CF-INVALID-INPUT  TO TRUE
+001893         MOVE "Y"              TO WS-EOF-SWITCH
+001894         GO TO 2100-EXIT
+001895     END-IF.
+
+001896     IF BUFFER-VALUE-NUMERIC (BUFFER-PTR) > 999999
+001897         SET CF-INVALID-INPUT  TO TRUE
+001898         MOVE "Y"              TO WS-EOF-SWITCH
+001899         GO TO 2100-EXIT
+001900     END-IF.
+001901 2100-EXIT.
+001910     EXIT.
+
+001920*----------------------------------------------------------------*
+001930*    3000-VALIDATE-PARM-TABLE-RTN  -  FOLD EACH BUFFER-CODE TO    *
+001940*    UPPER CASE BEFORE COMPARING SO KEYS THAT DIFFER ONLY BY      *
+001950*    CASE (E.G. "PVALUE" VS "pvalue") ARE CAUGHT AS DUPLICATES    *
+001960*    INSTEAD OF SILENTLY COEXISTING IN THE TABLE.                 *
+001970*----------------------------------------------------------------*
+001980 3000-VALIDATE-PARM-TABLE-RTN.
+001990     MOVE "N"                  TO WS-DUP-FOUND-SWITCH.
+
+002000     PERFORM 3100-CHECK-DUP-RTN
+002010         THRU 3100-EXIT
+002020         VARYING BUFFER-IDX FROM 1 BY 1
+002030             UNTIL BUFFER-IDX > BUFFER-PTR
+002040         AFTER BUFFER-IDX2 FROM 1 BY 1
+002050             UNTIL BUFFER-IDX2 > BUFFER-PTR.
+
+002060     IF DUPLICATE-KEY-FOUND
+002070         SET CF-INVALID-INPUT TO TRUE
+002080     END-IF.
+002090 3000-EXIT.
+002100     EXIT.
+
+002110*----------------------------------------------------------------*
+002120*    3100-CHECK-DUP-RTN  -  COMPARE ONE PAIR OF TABLE ENTRIES     *
+002130*    ON THEIR CASE-FOLDED KEY VALUE.                              *
+002140*----------------------------------------------------------------*
+002150 3100-CHECK-DUP-RTN.
+002160     IF BUFFER-IDX < BUFFER-IDX2
+002170         MOVE BUFFER-CODE (BUFFER-IDX)   TO WS-FOLD-CODE-1
+002180         MOVE BUFFER-CODE (BUFFER-IDX2)  TO WS-FOLD-CODE-2
+002190         INSPECT WS-FOLD-CODE-1
+002200             CONVERTING WS-LOWER-CASE-ALPHABET
+002210                     TO WS-UPPER-CASE-ALPHABET
+002220         INSPECT WS-FOLD-CODE-2
+002230             CONVERTING WS-LOWER-CASE-ALPHABET
+002240                     TO WS-UPPER-CASE-ALPHABET
+002250         IF WS-FOLD-CODE-1 = WS-FOLD-CODE-2
+002260            AND WS-FOLD-CODE-1 NOT = SPACES
+002270             MOVE "Y"          TO WS-DUP-FOUND-SWITCH
+002280         END-IF
+002290     END-IF.
+002300 3100-EXIT.
+002310     EXIT.
+
+002320*----------------------------------------------------------------*
+002330*    4000-PROCESS-LOAN-RTN  -  READ THE REQUESTED LOAN FROM THE   *
+002340*    LOAN MASTER FILE AND CALCULATE ITS PRINCIPAL/INTEREST        *
+002350*    SPLIT FOR THE CURRENT PAYMENT.                                *
+002360*----------------------------------------------------------------*
+002370 4000-PROCESS-LOAN-RTN.
+002380     OPEN INPUT LOAN-MASTER.
+002390     IF NOT WS-LOAN-FILE-OK
+002400         SET CF-LOAN-FILE-ERROR TO TRUE
+002410         GO TO 4000-EXIT
+002420     END-IF.
+
+002430     MOVE PARM-LOAN-NUMBER     TO LM-LOAN-NUMBER.
+002440     READ LOAN-MASTER
+002450         INVALID KEY
+002460             SET CF-LOAN-NOT-FOUND TO TRUE
+002470     END-READ.
+
+002471     IF CF-SUCCESS
+002472         IF LM-TERM-MONTHS = ZERO
+002473             SET CF-INVALID-LOAN-DATA TO TRUE
+002474         ELSE
+002475             PERFORM 4040-LOOKUP-RATE-CODE-RTN
+002476                 THRU 4040-EXIT
+002477         END-IF
+002478     END-IF.
+
+002480     IF CF-SUCCESS
+002490         PERFORM 4100-CALCULATE-PAYMENT-RTN
+002500             THRU 4100-EXIT
+002505     END-IF.
+
+002507     IF CF-SUCCESS AND PARM-POST-TO-GL
+002508         PERFORM 5100-WRITE-GL-EXTRACT-RTN
+002509             THRU 5100-EXIT
+002510     END-IF.
+
+002520     CLOSE LOAN-MASTER.
+002530 4000-EXIT.
+002540     EXIT.
+
+002541*----------------------------------------------------------------*
+002542*    4040-LOOKUP-RATE-CODE-RTN  -  RESOLVE LM-RATE-CODE AGAINST   *
+002543*    THE IN-STORAGE PARAMETER TABLE (CASE-FOLDED, SAME AS THE     *
+002544*    DUPLICATE-KEY CHECK IN 3100) TO GET THE RATE COBCALC WILL    *
+002545*    ACTUALLY USE TO CALCULATE THIS PAYMENT.                      *
+002546*----------------------------------------------------------------*
+002547 4040-LOOKUP-RATE-CODE-RTN.
+002548     MOVE "N"                  TO WS-RATE-FOUND-SWITCH.
+002549     MOVE LM-RATE-CODE         TO WS-FOLD-LOOKUP-CODE.
+002550     INSPECT WS-FOLD-LOOKUP-CODE
+002551         CONVERTING WS-LOWER-CASE-ALPHABET
+002552                 TO WS-UPPER-CASE-ALPHABET.
+
+002553     PERFORM 4045-CHECK-RATE-CODE-RTN
+002554         THRU 4045-EXIT
+002555         VARYING BUFFER-IDX FROM 1 BY 1
+002556             UNTIL BUFFER-IDX > BUFFER-PTR
+002557                 OR WS-RATE-CODE-FOUND.
+
+002558     IF NOT WS-RATE-CODE-FOUND
+002559         SET CF-INVALID-LOAN-DATA TO TRUE
+002560     END-IF.
+002561 4040-EXIT.
+002562     EXIT.
+
+002563*----------------------------------------------------------------*
+002564*    4045-CHECK-RATE-CODE-RTN  -  COMPARE ONE TABLE ENTRY'S       *
+002565*    CASE-FOLDED CODE TO THE LOOKUP KEY AND CAPTURE ITS RATE.     *
+002566*----------------------------------------------------------------*
+002567 4045-CHECK-RATE-CODE-RTN.
+002568     MOVE BUFFER-CODE (BUFFER-IDX)  TO WS-FOLD-CODE-1.
+002569     INSPECT WS-FOLD-CODE-1
+002570         CONVERTING WS-LOWER-CASE-ALPHABET
+002571                 TO WS-UPPER-CASE-ALPHABET.
+
+002572     IF WS-FOLD-CODE-1 = WS-FOLD-LOOKUP-CODE
+002573         SET WS-RATE-CODE-FOUND TO TRUE
+002574         COMPUTE WS-EFFECTIVE-RATE ROUNDED =
+002575             BUFFER-VALUE-NUMERIC (BUFFER-IDX) / 10000
+002576     END-IF.
+002577 4045-EXIT.
+002578     EXIT.
+
+002550*----------------------------------------------------------------*
+002560*    4100-CALCULATE-PAYMENT-RTN  -  STANDARD LEVEL-PAYMENT        *
+002570*    AMORTIZATION SPLIT FOR ONE MONTH, USING THE RATE THAT        *
+002571*    4040-LOOKUP-RATE-CODE-RTN RESOLVED AGAINST THE PARAMETER     *
+002580*    TABLE.  A ZERO-RATE LOAN IS SPLIT EVENLY OVER THE            *
+002590*    REMAINING TERM SO THE DIVIDE BY THE RATE FACTOR BELOW IS     *
+002591*    NEVER BY ZERO.  4000 HAS ALREADY REJECTED A ZERO TERM        *
+002592*    BEFORE THIS PARAGRAPH IS REACHED.                            *
+002600*----------------------------------------------------------------*
+002610 4100-CALCULATE-PAYMENT-RTN.
+002620     COMPUTE WS-MONTHLY-RATE ROUNDED =
+002630         WS-EFFECTIVE-RATE / 12 / 100.
+
+002640     IF WS-MONTHLY-RATE = ZERO
+002650         MOVE ZERO             TO PARM-INTEREST-PORTION
+002660         COMPUTE PARM-PRINCIPAL-PORTION ROUNDED =
+002670             LM-PRINCIPAL-BALANCE / LM-TERM-MONTHS
+002680         COMPUTE PARM-PAYMENT-AMOUNT =
+002690             PARM-PRINCIPAL-PORTION + PARM-INTEREST-PORTION
+002700     ELSE
+002710         COMPUTE WS-RATE-FACTOR ROUNDED =
+002720             (1 + WS-MONTHLY-RATE) ** LM-TERM-MONTHS
+002730         COMPUTE PARM-PAYMENT-AMOUNT ROUNDED =
+002740             (LM-PRINCIPAL-BALANCE * WS-MONTHLY-RATE
+002750                 * WS-RATE-FACTOR) / (WS-RATE-FACTOR - 1)
+002760         COMPUTE PARM-INTEREST-PORTION ROUNDED =
+002770             LM-PRINCIPAL-BALANCE * WS-MONTHLY-RATE
+002780         COMPUTE PARM-PRINCIPAL-PORTION =
+002790             PARM-PAYMENT-AMOUNT - PARM-INTEREST-PORTION
+002800     END-IF.
+
+002810     COMPUTE PARM-NEW-BALANCE =
+002820         LM-PRINCIPAL-BALANCE - PARM-PRINCIPAL-PORTION.
+002830 4100-EXIT.
+002840     EXIT.
+
+002841*----------------------------------------------------------------*
+002842*    5100-WRITE-GL-EXTRACT-RTN  -  WRITE ONE GENERAL LEDGER       *
+002843*    POSTING EXTRACT RECORD FOR THIS LOAN'S PRINCIPAL/INTEREST    *
+002844*    SPLIT.  OPENED EXTEND SO EVERY LOAN IN A PORTFOLIO RUN       *
+002844*    LANDS IN ONE EXTRACT FILE.  4000 ONLY PERFORMS THIS         *
+002844*    PARAGRAPH WHEN PARM-POST-TO-GL IS TRUE - A READ-ONLY        *
+002844*    LOOKUP CALL NEVER REACHES IT.                               *
+002846*----------------------------------------------------------------*
+002847 5100-WRITE-GL-EXTRACT-RTN.
+002848     IF NOT WS-GL-FILE-IS-OPEN
+002849         OPEN EXTEND GL-EXTRACT
+002850         IF NOT WS-GL-FILE-STATUS = "00"
+002851             OPEN OUTPUT GL-EXTRACT
+002852             CLOSE GL-EXTRACT
+002853             OPEN EXTEND GL-EXTRACT
+002854         END-IF
+002855         SET WS-GL-FILE-IS-OPEN TO TRUE
+002856     END-IF.
+
+002857     MOVE LM-LOAN-NUMBER          TO GX-LOAN-NUMBER.
+002858     MOVE WS-CURRENT-DATE         TO GX-RUN-DATE.
+002859     MOVE "1000-PRIN"             TO GX-GL-ACCOUNT-PRINCIPAL.
+002860     MOVE PARM-PRINCIPAL-PORTION  TO GX-PRINCIPAL-AMOUNT.
+002861     MOVE "4000-INTC"             TO GX-GL-ACCOUNT-INTEREST.
+002862     MOVE PARM-INTEREST-PORTION   TO GX-INTEREST-AMOUNT.
+002863     MOVE PARM-NEW-BALANCE        TO GX-NEW-BALANCE.
+002864     WRITE GL-EXTRACT-RECORD.
+002865 5100-EXIT.
+002866     EXIT.
+
+002867*----------------------------------------------------------------*
+002868*    5000-WRITE-AUDIT-TRAIL-RTN  -  WRITE ONE AUDIT TRAIL RECORD  *
+002869*    FOR THIS INVOCATION OF COBCALC, WHETHER IT SUCCEEDED OR      *
+002870*    NOT.  OPENED EXTEND SO EVERY CALL IN A PORTFOLIO RUN LANDS   *
+002871*    IN ONE AUDIT FILE.                                           *
+002872*----------------------------------------------------------------*
+002873 5000-WRITE-AUDIT-TRAIL-RTN.
+002874     IF NOT WS-AUDIT-FILE-IS-OPEN
+002875         OPEN EXTEND AUDIT-TRAIL
+002876         IF NOT WS-AUDIT-FILE-STATUS = "00"
+002877             OPEN OUTPUT AUDIT-TRAIL
+002878             CLOSE AUDIT-TRAIL
+002879             OPEN EXTEND AUDIT-TRAIL
+002880         END-IF
+002881         SET WS-AUDIT-FILE-IS-OPEN TO TRUE
+002882     END-IF.
+
+002883     MOVE PARM-LOAN-NUMBER        TO AT-LOAN-NUMBER.
+002884     MOVE WS-CURRENT-DATE         TO AT-RUN-DATE.
+002885     MOVE WS-CURRENT-TIME         TO AT-RUN-TIME.
+002886     IF CF-SUCCESS
+002887         MOVE WS-EFFECTIVE-RATE   TO AT-INTEREST-RATE-USED
+002888         MOVE LM-TERM-MONTHS      TO AT-TERM-MONTHS-USED
+002889     ELSE
+002890         MOVE ZERO                TO AT-INTEREST-RATE-USED
+002891                                      AT-TERM-MONTHS-USED
+002892     END-IF.
+002893     MOVE BUFFER-PTR              TO AT-PARM-TABLE-COUNT.
+002894     MOVE CALL-FEEDBACK           TO AT-CALL-FEEDBACK.
+002894     MOVE PARM-POSTING-INDICATOR  TO AT-POSTING-INDICATOR.
+002895     WRITE AUDIT-TRAIL-RECORD.
+002896 5000-EXIT.
+002897     EXIT.
+
+002898*----------------------------------------------------------------*
+002899*    8000-CLOSE-DOWN-RTN  -  EXPLICITLY CLOSE GL-EXTRACT AND      *
+002900*    AUDIT-TRAIL WHEN THE CALLER (COBDRIVE, COBAMORT) HAS         *
+002901*    FINISHED ITS LOOP AND SIGNALS PARM-CLOSE-DOWN ON ITS LAST    *
+002902*    CALL.  THIS FLUSHES EVERY RECORD WRITTEN DURING THE RUN TO   *
+002903*    DISK INSTEAD OF LEAVING IT TO THE RUNTIME'S IMPLICIT CLOSE   *
+002904*    AT NORMAL END OF THE RUN UNIT, WHICH DOES NOT FIRE ON AN     *
+002905*    ABEND.  NO LOOKUP OR CALCULATION HAPPENS ON THIS CALL, AND   *
+002906*    NO AUDIT TRAIL RECORD IS WRITTEN FOR IT.                     *
+002907*----------------------------------------------------------------*
+002908 8000-CLOSE-DOWN-RTN.
+002909     IF WS-GL-FILE-IS-OPEN
+002910         CLOSE GL-EXTRACT
+002911         MOVE "N"              TO WS-GL-FILE-OPEN-SWITCH
+002912     END-IF.
+002913     IF WS-AUDIT-FILE-IS-OPEN
+002914         CLOSE AUDIT-TRAIL
+002915         MOVE "N"              TO WS-AUDIT-FILE-OPEN-SWITCH
+002916     END-IF.
+002917 8000-EXIT.
+002918     EXIT.
+002850*----------------------------------------------------------------*
+002860*    9999-TERMINATE-RTN  -  END OF PROGRAM HOUSEKEEPING           *
+002870*----------------------------------------------------------------*
+002880 9999-TERMINATE-RTN.
+002885     PERFORM 5000-WRITE-AUDIT-TRAIL-RTN
+002886         THRU 5000-EXIT.
+002890     CONTINUE.
+002900 9999-EXIT.
+002910     EXIT.
