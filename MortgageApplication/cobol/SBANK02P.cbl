@@ -0,0 +1,257 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    COBDELQ.
+000120 AUTHOR.        R HALVERSEN.
+000130 INSTALLATION.  LOAN SERVICING SYSTEMS.
+000140 DATE-WRITTEN.  2026-08-09.
+000150 DATE-COMPILED.
+000160******************************************************************
+000170*                                                                *
+000180*   COBDELQ  -  DELINQUENCY AGING REPORT                         *
+000190*                                                                *
+000200*   SCANS THE WHOLE LOAN MASTER FILE, AGES EACH LOAN'S DAYS      *
+000210*   PAST DUE AS OF THE RUN DATE ON THE CONTROL CARD (COPYBOOK    *
+000220*   SBANK04W), BUCKETS IT INTO CURRENT / 30 / 60 / 90+, PRINTS   *
+000230*   ONE DETAIL LINE PER LOAN, AND FINISHES WITH A BUCKET TOTALS  *
+000240*   SUMMARY (LOAN COUNT AND UNPAID PRINCIPAL PER BUCKET).        *
+000250*                                                                *
+000260*   MODIFICATION HISTORY.                                       *
+000270*   -------------------------------------------------------     *
+000280*   DATE       INIT   DESCRIPTION                                *
+000290*   ---------- ----   ------------------------------------------ *
+000300*   2026-08-09  DEV   INITIAL VERSION.                          *
+000305*   2026-08-09  DEV   0000-MAINLINE NOW CHECKS WS-STOP-SWITCH    *
+000306*                     SO A MISSING RUN DATE ON THE CONTROL CARD  *
+000307*                     ACTUALLY ABORTS THE REPORT INSTEAD OF      *
+000308*                     FALLING THROUGH TO AGE EVERY LOAN AGAINST  *
+000309*                     A ZERO RUN DATE.                           *
+000310******************************************************************
+000320 ENVIRONMENT DIVISION.
+000330 CONFIGURATION SECTION.
+000340 SOURCE-COMPUTER.  IBM-370.
+000350 OBJECT-COMPUTER.  IBM-370.
+000360 INPUT-OUTPUT SECTION.
+000370 FILE-CONTROL.
+000380*----------------------------------------------------------------*
+000390*    RUN CONTROL CARD - SUPPLIES THE "AS-OF" RUN DATE.           *
+000400*----------------------------------------------------------------*
+000410     SELECT CONTROL-CARD ASSIGN TO CONTLIN
+000420         ORGANIZATION IS LINE SEQUENTIAL
+000430         FILE STATUS IS WS-CTL-FILE-STATUS.
+
+000440*----------------------------------------------------------------*
+000450*    LOAN MASTER FILE - READ SEQUENTIALLY, WHOLE PORTFOLIO.      *
+000460*----------------------------------------------------------------*
+000470     SELECT LOAN-MASTER ASSIGN TO LOANMSTR
+000480         ORGANIZATION IS INDEXED
+000490         ACCESS MODE IS DYNAMIC
+000500         RECORD KEY IS LM-LOAN-NUMBER
+000510         FILE STATUS IS WS-LOAN-FILE-STATUS.
+
+000520*----------------------------------------------------------------*
+000530*    DELINQUENCY AGING REPORT.                                   *
+000540*----------------------------------------------------------------*
+000550     SELECT DELQ-RPT ASSIGN TO DELQRPT
+000560         ORGANIZATION IS LINE SEQUENTIAL
+000570         FILE STATUS IS WS-RPT-FILE-STATUS.
+
+000580 DATA DIVISION.
+000590 FILE SECTION.
+000600 FD  CONTROL-CARD
+000610     LABEL RECORDS ARE STANDARD.
+000620     COPY SBANK04W.
+
+000630 FD  LOAN-MASTER
+000640     LABEL RECORDS ARE STANDARD.
+000650     COPY SBANK01W.
+
+000660 FD  DELQ-RPT
+000670     LABEL RECORDS ARE STANDARD.
+000680     COPY SBANK05W.
+
+000690 WORKING-STORAGE SECTION.
+000700 01  WS-SWITCHES.
+000710     05  WS-CTL-FILE-STATUS       PIC X(02).
+000720     05  WS-LOAN-FILE-STATUS      PIC X(02).
+000730     05  WS-RPT-FILE-STATUS       PIC X(02).
+000740     05  WS-EOF-SWITCH            PIC X(01)  VALUE "N".
+000750         88  END-OF-LOAN-FILE              VALUE "Y".
+000751     05  WS-STOP-SWITCH           PIC X(01)  VALUE "N".
+000752         88  STOP-THE-RUN                  VALUE "Y".
+
+000760 01  WS-AGING-FIELDS.
+000770     05  WS-RUN-DATE              PIC 9(8).
+000780     05  WS-DAYS-PAST-DUE         PIC S9(9)   COMP.
+000790     05  WS-RUN-DATE-INT          PIC S9(9)   COMP.
+000800     05  WS-DUE-DATE-INT          PIC S9(9)   COMP.
+
+000810*----------------------------------------------------------------*
+000820*    AGING BUCKET LABELS - FIXED APPLICATION CONSTANTS, NOT      *
+000830*    BUSINESS PARAMETERS, SO THEY STAY AS LITERALS HERE RATHER   *
+000840*    THAN GOING THROUGH PARM-FILE.                                *
+000850*----------------------------------------------------------------*
+000860 01  WS-BUCKET-LABELS-DATA.
+000870     05  FILLER                   PIC X(09)  VALUE "CURRENT".
+000880     05  FILLER                   PIC X(09)  VALUE "30 DAYS".
+000890     05  FILLER                   PIC X(09)  VALUE "60 DAYS".
+000900     05  FILLER                   PIC X(09)  VALUE "90+ DAYS".
+
+000910 01  WS-BUCKET-LABELS REDEFINES WS-BUCKET-LABELS-DATA.
+000920     05  WS-BUCKET-LABEL          PIC X(09)  OCCURS 4 TIMES.
+
+000930 01  WS-BUCKET-TOTALS.
+000940     05  WS-BUCKET-TOTAL OCCURS 4 TIMES
+000950                         INDEXED BY WS-BKT-IDX.
+000960         10  WS-BUCKET-COUNT      PIC 9(7)      COMP.
+000970         10  WS-BUCKET-PRINCIPAL  PIC 9(11)V99  COMP-3.
+
+000980 01  WS-THIS-BUCKET               PIC 9(1)      COMP.
+
+000990 LINKAGE SECTION.
+
+001000 PROCEDURE DIVISION.
+001010*----------------------------------------------------------------*
+001020*    0000-MAINLINE                                                *
+001030*----------------------------------------------------------------*
+001040 0000-MAINLINE.
+001050     PERFORM 1000-INITIALIZE-RTN
+001060         THRU 1000-EXIT.
+001070     IF NOT STOP-THE-RUN
+001071         PERFORM 2000-AGE-PORTFOLIO-RTN
+001080             THRU 2000-EXIT
+001072         PERFORM 3000-PRINT-SUMMARY-RTN
+001100             THRU 3000-EXIT
+001073     END-IF.
+001110     PERFORM 9999-TERMINATE-RTN
+001120         THRU 9999-EXIT.
+001130     GOBACK.
+
+001140*----------------------------------------------------------------*
+001150*    1000-INITIALIZE-RTN  -  OPEN FILES, READ THE RUN DATE, AND  *
+001160*    ZEROISE THE BUCKET TOTALS.                                   *
+001170*----------------------------------------------------------------*
+001180 1000-INITIALIZE-RTN.
+001190     OPEN INPUT  CONTROL-CARD.
+001200     OPEN INPUT  LOAN-MASTER.
+001210     OPEN OUTPUT DELQ-RPT.
+
+001220     READ CONTROL-CARD
+001230         AT END
+001240             MOVE ZERO         TO RCC-RUN-DATE
+001250     END-READ.
+
+001260     IF RCC-RUN-DATE = ZERO
+001270         DISPLAY "COBDELQ - NO RUN DATE ON CONTROL CARD - "
+001280             "REPORT ABORTED"
+001285         MOVE "Y"              TO WS-STOP-SWITCH
+001290         GO TO 1000-EXIT
+001300     END-IF.
+
+001310     MOVE RCC-RUN-DATE         TO WS-RUN-DATE.
+001320     COMPUTE WS-RUN-DATE-INT =
+001330         FUNCTION INTEGER-OF-DATE (WS-RUN-DATE).
+
+001340     INITIALIZE WS-BUCKET-TOTALS.
+001350 1000-EXIT.
+001360     EXIT.
+
+001370*----------------------------------------------------------------*
+001380*    2000-AGE-PORTFOLIO-RTN  -  READ EVERY LOAN AND AGE IT.      *
+001390*----------------------------------------------------------------*
+001400 2000-AGE-PORTFOLIO-RTN.
+001410     MOVE LOW-VALUES           TO LM-LOAN-NUMBER.
+001420     START LOAN-MASTER KEY IS NOT LESS THAN LM-LOAN-NUMBER
+001430         INVALID KEY
+001440             MOVE "Y"          TO WS-EOF-SWITCH
+001450     END-START.
+
+001460     PERFORM 2100-AGE-ONE-LOAN-RTN
+001470         THRU 2100-EXIT
+001480         UNTIL END-OF-LOAN-FILE.
+001490 2000-EXIT.
+001500     EXIT.
+
+001510*----------------------------------------------------------------*
+001520*    2100-AGE-ONE-LOAN-RTN  -  READ ONE LOAN, COMPUTE ITS DAYS   *
+001530*    PAST DUE, BUCKET IT, AND PRINT THE DETAIL LINE.              *
+001540*----------------------------------------------------------------*
+001550 2100-AGE-ONE-LOAN-RTN.
+001560     READ LOAN-MASTER NEXT RECORD
+001570         AT END
+001580             MOVE "Y"          TO WS-EOF-SWITCH
+001590             GO TO 2100-EXIT
+001600     END-READ.
+
+001610     COMPUTE WS-DUE-DATE-INT =
+001620         FUNCTION INTEGER-OF-DATE (LM-NEXT-DUE-DATE).
+001630     COMPUTE WS-DAYS-PAST-DUE =
+001640         WS-RUN-DATE-INT - WS-DUE-DATE-INT.
+
+001650     IF WS-DAYS-PAST-DUE < 30
+001660         MOVE 1                TO WS-THIS-BUCKET
+001670     ELSE
+001680         IF WS-DAYS-PAST-DUE < 60
+001690             MOVE 2            TO WS-THIS-BUCKET
+001700         ELSE
+001710             IF WS-DAYS-PAST-DUE < 90
+001720                 MOVE 3        TO WS-THIS-BUCKET
+001730             ELSE
+001740                 MOVE 4        TO WS-THIS-BUCKET
+001750             END-IF
+001760         END-IF
+001770     END-IF.
+
+001780     SET WS-BKT-IDX TO WS-THIS-BUCKET.
+001790     ADD 1 TO WS-BUCKET-COUNT (WS-BKT-IDX).
+001800     ADD LM-PRINCIPAL-BALANCE
+001810         TO WS-BUCKET-PRINCIPAL (WS-BKT-IDX).
+
+001820     MOVE LM-LOAN-NUMBER       TO DL-LOAN-NUMBER.
+001830     MOVE LM-BORROWER-NAME     TO DL-BORROWER-NAME.
+001840     MOVE LM-NEXT-DUE-DATE     TO DL-NEXT-DUE-DATE.
+001850     IF WS-DAYS-PAST-DUE > 0
+001860         MOVE WS-DAYS-PAST-DUE TO DL-DAYS-PAST-DUE
+001870     ELSE
+001880         MOVE ZERO             TO DL-DAYS-PAST-DUE
+001890     END-IF.
+001900     MOVE WS-BUCKET-LABEL (WS-THIS-BUCKET) TO DL-BUCKET-LABEL.
+001910     MOVE LM-PRINCIPAL-BALANCE TO DL-UNPAID-PRINCIPAL.
+001920     WRITE DELQ-REPORT-LINE.
+001930 2100-EXIT.
+001940     EXIT.
+
+001950*----------------------------------------------------------------*
+001960*    3000-PRINT-SUMMARY-RTN  -  PRINT LOAN COUNT AND UNPAID      *
+001970*    PRINCIPAL TOTALS FOR EACH AGING BUCKET.                      *
+001980*----------------------------------------------------------------*
+001990 3000-PRINT-SUMMARY-RTN.
+002000     MOVE SPACES               TO DELQ-REPORT-LINE.
+002010     WRITE DELQ-REPORT-LINE.
+
+002020     PERFORM 3100-PRINT-ONE-BUCKET-RTN
+002030         THRU 3100-EXIT
+002040         VARYING WS-BKT-IDX FROM 1 BY 1
+002050             UNTIL WS-BKT-IDX > 4.
+002060 3000-EXIT.
+002070     EXIT.
+
+002080*----------------------------------------------------------------*
+002090*    3100-PRINT-ONE-BUCKET-RTN  -  PRINT ONE BUCKET'S TOTALS.    *
+002100*----------------------------------------------------------------*
+002110 3100-PRINT-ONE-BUCKET-RTN.
+002120     MOVE SPACES               TO DELQ-SUMMARY-LINE.
+002130     MOVE WS-BUCKET-LABEL (WS-BKT-IDX) TO DS-LABEL.
+002140     MOVE WS-BUCKET-COUNT (WS-BKT-IDX) TO DS-LOAN-COUNT.
+002150     MOVE WS-BUCKET-PRINCIPAL (WS-BKT-IDX) TO DS-TOTAL-PRINCIPAL.
+002160     WRITE DELQ-REPORT-LINE.
+002170 3100-EXIT.
+002180     EXIT.
+
+002190*----------------------------------------------------------------*
+002200*    9999-TERMINATE-RTN  -  CLOSE FILES.                          *
+002210*----------------------------------------------------------------*
+002220 9999-TERMINATE-RTN.
+002230     CLOSE CONTROL-CARD
+002240           LOAN-MASTER
+002250           DELQ-RPT.
+002260 9999-EXIT.
+002270     EXIT.
