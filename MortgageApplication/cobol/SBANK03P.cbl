@@ -0,0 +1,213 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    COBESCRW.
+000120 AUTHOR.        R HALVERSEN.
+000130 INSTALLATION.  LOAN SERVICING SYSTEMS.
+000140 DATE-WRITTEN.  2026-08-09.
+000150 DATE-COMPILED.
+000160******************************************************************
+000170*                                                                *
+000180*   COBESCRW  -  ANNUAL ESCROW ANALYSIS ROUTINE                  *
+000190*                                                                *
+000200*   CALLED ONE LOAN AT A TIME (SEE PARM-2 / COPYBOOK SBANK06W),  *
+000210*   THE SAME CALLING CONVENTION STYLE AS COBCALC.  PROJECTS THE  *
+000220*   ESCROW BALANCE FORWARD OVER THE ANALYSIS YEAR FROM THE       *
+000230*   CURRENT BALANCE AND MONTHLY DEPOSIT AGAINST THE SUPPLIED     *
+000240*   PROJECTED TAX/INSURANCE DISBURSEMENT SCHEDULE, FINDS THE     *
+000250*   PROJECTED LOW POINT, AND COMPUTES THE SHORTAGE OR SURPLUS    *
+000260*   AGAINST THE REQUIRED CUSHION AND THE RESULTING NEW MONTHLY   *
+000270*   ESCROW PAYMENT.                                              *
+000280*                                                                *
+000290*   MODIFICATION HISTORY.                                       *
+000300*   -------------------------------------------------------     *
+000310*   DATE       INIT   DESCRIPTION                                *
+000320*   ---------- ----   ------------------------------------------ *
+000330*   2026-08-09  DEV   INITIAL VERSION.                          *
+000335*   2026-08-09  DEV   4000 NOW COMPUTES EP-NEW-MONTHLY-PAYMENT   *
+000336*                     IN A SIGNED WORKING-STORAGE FIELD AND       *
+000337*                     CLAMPS IT AT ZERO BEFORE STORING, SO A      *
+000338*                     LARGE ESCROW SURPLUS CANNOT SILENTLY WRAP   *
+000339*                     TO A BOGUS POSITIVE VALUE IN THE UNSIGNED   *
+000339*                     OUTPUT FIELD.                               *
+000340******************************************************************
+000350 ENVIRONMENT DIVISION.
+000360 CONFIGURATION SECTION.
+000370 SOURCE-COMPUTER.  IBM-370.
+000380 OBJECT-COMPUTER.  IBM-370.
+
+000390 DATA DIVISION.
+000400 WORKING-STORAGE SECTION.
+000410 01  WS-PROJECTION-FIELDS.
+000420     05  WS-RUNNING-BALANCE       PIC S9(7)V99  COMP-3.
+000430     05  WS-REQUIRED-CUSHION      PIC 9(7)V99   COMP-3.
+000440     05  WS-TOTAL-DISBURSEMENTS   PIC 9(7)V99   COMP-3.
+000445     05  WS-VALIDATION-TOTAL      PIC 9(7)V99   COMP-3.
+000450     05  WS-MONTH-NUMBER          PIC 9(2)      COMP.
+000451     05  WS-NEW-PAYMENT-CALC      PIC S9(7)V99  COMP-3.
+
+000460 LINKAGE SECTION.
+000470     COPY SBANK06W.
+
+000480 PROCEDURE DIVISION USING PARM-2.
+000490*----------------------------------------------------------------*
+000500*    0000-MAINLINE                                                *
+000510*----------------------------------------------------------------*
+000520 0000-MAINLINE.
+000530     PERFORM 1000-INITIALIZE-RTN
+000540         THRU 1000-EXIT.
+000550     IF CF-SUCCESS
+000560         PERFORM 2000-VALIDATE-INPUT-RTN
+000570             THRU 2000-EXIT
+000580     END-IF.
+000590     IF CF-SUCCESS
+000600         PERFORM 3000-PROJECT-BALANCE-RTN
+000610             THRU 3000-EXIT
+000620     END-IF.
+000630     IF CF-SUCCESS
+000640         PERFORM 4000-COMPUTE-SHORTAGE-RTN
+000650             THRU 4000-EXIT
+000660     END-IF.
+000670     GOBACK.
+
+000680*----------------------------------------------------------------*
+000690*    1000-INITIALIZE-RTN  -  RESET THE OUTPUT FIELDS.             *
+000700*----------------------------------------------------------------*
+000710 1000-INITIALIZE-RTN.
+000720     SET CF-SUCCESS            TO TRUE.
+000730     MOVE ZERO                 TO EP-RESULTS.
+000740     MOVE ZERO                 TO WS-RUNNING-BALANCE
+000750                                   WS-REQUIRED-CUSHION
+000760                                   WS-TOTAL-DISBURSEMENTS.
+000770 1000-EXIT.
+000780     EXIT.
+
+000790*----------------------------------------------------------------*
+000800*    2000-VALIDATE-INPUT-RTN  -  CHECK THAT ENOUGH WAS SUPPLIED  *
+000810*    TO RUN THE ANALYSIS.                                        *
+000820*----------------------------------------------------------------*
+000830 2000-VALIDATE-INPUT-RTN.
+000831     IF EP-LOAN-NUMBER = SPACES OR LOW-VALUES
+000832         SET CF-INVALID-INPUT  TO TRUE
+000833         GO TO 2000-EXIT
+000834     END-IF.
+
+000835     IF EP-STARTING-BALANCE = LOW-VALUES
+000836         SET CF-NO-HISTORY     TO TRUE
+000837         GO TO 2000-EXIT
+000838     END-IF.
+
+000880     IF EP-MONTHLY-DEPOSIT <= ZERO
+000890         OR EP-CUSHION-MONTHS = ZERO
+000900         SET CF-INVALID-INPUT  TO TRUE
+000910         GO TO 2000-EXIT
+000920     END-IF.
+
+000921     PERFORM 2100-SUM-DISBURSEMENTS-RTN
+000922         THRU 2100-EXIT.
+
+000923     IF WS-VALIDATION-TOTAL = ZERO
+000924         SET CF-INVALID-INPUT  TO TRUE
+000925         GO TO 2000-EXIT
+000926     END-IF.
+000930 2000-EXIT.
+000940     EXIT.
+
+000941*----------------------------------------------------------------*
+000942*    2100-SUM-DISBURSEMENTS-RTN  -  TOTAL EP-DISBURSEMENT-TABLE  *
+000943*    SO 2000 CAN CATCH AN ALL-ZERO DISBURSEMENT SCHEDULE (NO      *
+000944*    DISBURSEMENTS SUPPLIED) BEFORE IT SILENTLY PRODUCES A        *
+000945*    ZERO-SHORTAGE RESULT.  KEPT SEPARATE FROM                    *
+000946*    WS-TOTAL-DISBURSEMENTS, WHICH 3100 ACCUMULATES FRESH AS A    *
+000947*    BY-PRODUCT OF THE PROJECTION - VALIDATION HAS TO KNOW THE    *
+000948*    ANSWER BEFORE THE PROJECTION RUNS.                           *
+000949*----------------------------------------------------------------*
+000950 2100-SUM-DISBURSEMENTS-RTN.
+000951     MOVE ZERO                 TO WS-VALIDATION-TOTAL.
+000952     PERFORM 2150-ADD-ONE-MONTH-RTN
+000953         THRU 2150-EXIT
+000954         VARYING WS-MONTH-NUMBER FROM 1 BY 1
+000955             UNTIL WS-MONTH-NUMBER > 12.
+000956 2100-EXIT.
+000957     EXIT.
+
+000958*----------------------------------------------------------------*
+000959*    2150-ADD-ONE-MONTH-RTN  -  ADD ONE MONTH'S DISBURSEMENT      *
+000960*    INTO THE VALIDATION TOTAL.                                   *
+000961*----------------------------------------------------------------*
+000962 2150-ADD-ONE-MONTH-RTN.
+000963     SET EP-MONTH-IDX TO WS-MONTH-NUMBER.
+000964     ADD EP-DISBURSEMENT-AMOUNT (EP-MONTH-IDX)
+000965         TO WS-VALIDATION-TOTAL.
+000966 2150-EXIT.
+000967     EXIT.
+
+000950*----------------------------------------------------------------*
+000960*    3000-PROJECT-BALANCE-RTN  -  WALK THE ANALYSIS YEAR MONTH   *
+000970*    BY MONTH, ADDING THE DEPOSIT AND SUBTRACTING THE PROJECTED   *
+000980*    DISBURSEMENT, AND REMEMBER THE LOWEST POINT REACHED.         *
+000990*----------------------------------------------------------------*
+001000 3000-PROJECT-BALANCE-RTN.
+001010     MOVE EP-STARTING-BALANCE TO WS-RUNNING-BALANCE.
+001020     MOVE EP-STARTING-BALANCE TO EP-PROJECTED-LOW-POINT.
+001030     MOVE ZERO                TO EP-LOW-POINT-MONTH.
+
+001040     PERFORM 3100-PROJECT-ONE-MONTH-RTN
+001050         THRU 3100-EXIT
+001060         VARYING WS-MONTH-NUMBER FROM 1 BY 1
+001070             UNTIL WS-MONTH-NUMBER > 12.
+001080 3000-EXIT.
+001090     EXIT.
+
+001100*----------------------------------------------------------------*
+001110*    3100-PROJECT-ONE-MONTH-RTN  -  APPLY ONE MONTH'S ACTIVITY   *
+001120*    AND TEST WHETHER IT IS A NEW LOW POINT.                      *
+001130*----------------------------------------------------------------*
+001140 3100-PROJECT-ONE-MONTH-RTN.
+001150     ADD EP-MONTHLY-DEPOSIT    TO WS-RUNNING-BALANCE.
+001160     SET EP-MONTH-IDX TO WS-MONTH-NUMBER.
+001170     SUBTRACT EP-DISBURSEMENT-AMOUNT (EP-MONTH-IDX)
+001180         FROM WS-RUNNING-BALANCE.
+001190     ADD EP-DISBURSEMENT-AMOUNT (EP-MONTH-IDX)
+001200         TO WS-TOTAL-DISBURSEMENTS.
+
+001210     IF WS-RUNNING-BALANCE < EP-PROJECTED-LOW-POINT
+001220         MOVE WS-RUNNING-BALANCE  TO EP-PROJECTED-LOW-POINT
+001230         MOVE WS-MONTH-NUMBER     TO EP-LOW-POINT-MONTH
+001240     END-IF.
+001250 3100-EXIT.
+001260     EXIT.
+
+001270*----------------------------------------------------------------*
+001280*    4000-COMPUTE-SHORTAGE-RTN  -  COMPARE THE PROJECTED LOW     *
+001290*    POINT TO THE REQUIRED CUSHION TO GET THE SHORTAGE OR         *
+001300*    SURPLUS, AND SPREAD IT OVER 12 MONTHS TO GET THE NEW         *
+001301*    MONTHLY ESCROW PAYMENT.  A LARGE SURPLUS CAN EXCEED THE      *
+001302*    YEAR'S DISBURSEMENTS, WHICH WOULD DRIVE THE RESULT NEGATIVE  *
+001303*    - EP-NEW-MONTHLY-PAYMENT IS UNSIGNED, SO THE CALCULATION IS  *
+001304*    DONE IN A SIGNED WORKING-STORAGE FIELD FIRST AND CLAMPED AT  *
+001305*    ZERO BEFORE BEING STORED.                                    *
+001320*----------------------------------------------------------------*
+001330 4000-COMPUTE-SHORTAGE-RTN.
+001340     COMPUTE WS-REQUIRED-CUSHION =
+001350         EP-CUSHION-MONTHS * EP-MONTHLY-DEPOSIT.
+
+001360     IF EP-PROJECTED-LOW-POINT < WS-REQUIRED-CUSHION
+001370         COMPUTE EP-SHORTAGE-AMOUNT =
+001380             WS-REQUIRED-CUSHION - EP-PROJECTED-LOW-POINT
+001390         MOVE ZERO             TO EP-SURPLUS-AMOUNT
+001400     ELSE
+001410         COMPUTE EP-SURPLUS-AMOUNT =
+001420             EP-PROJECTED-LOW-POINT - WS-REQUIRED-CUSHION
+001430         MOVE ZERO             TO EP-SHORTAGE-AMOUNT
+001440     END-IF.
+
+001450     COMPUTE WS-NEW-PAYMENT-CALC ROUNDED =
+001460         (WS-TOTAL-DISBURSEMENTS + EP-SHORTAGE-AMOUNT
+001470             - EP-SURPLUS-AMOUNT) / 12.
+
+001471     IF WS-NEW-PAYMENT-CALC < ZERO
+001472         MOVE ZERO             TO EP-NEW-MONTHLY-PAYMENT
+001473     ELSE
+001474         MOVE WS-NEW-PAYMENT-CALC TO EP-NEW-MONTHLY-PAYMENT
+001475     END-IF.
+001480 4000-EXIT.
+001490     EXIT.
