@@ -0,0 +1,307 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    COBAMORT.
+000120 AUTHOR.        R HALVERSEN.
+000130 INSTALLATION.  LOAN SERVICING SYSTEMS.
+000140 DATE-WRITTEN.  2026-08-09.
+000150 DATE-COMPILED.
+000160******************************************************************
+000170*                                                                *
+000180*   COBAMORT  -  AMORTIZATION SCHEDULE REPORT                    *
+000190*                                                                *
+000200*   READS A RUN CONTROL CARD (COPYBOOK SBANK04W) NAMING EITHER   *
+000210*   A SINGLE LOAN OR "ALL" LOANS, THEN FOR EACH LOAN SELECTED    *
+000220*   CALLS COBCALC (SEE SBANK00P) TO GET THE CURRENT MONTH'S      *
+000230*   PRINCIPAL / INTEREST SPLIT AND LEVEL PAYMENT AMOUNT, AND     *
+000240*   PROJECTS THAT SAME LEVEL PAYMENT FORWARD OVER THE REMAINING  *
+000250*   TERM TO PRINT A FULL MONTH-BY-MONTH AMORTIZATION SCHEDULE.   *
+000260*                                                                *
+000270*   MODIFICATION HISTORY.                                       *
+000280*   -------------------------------------------------------     *
+000290*   DATE       INIT   DESCRIPTION                                *
+000300*   ---------- ----   ------------------------------------------ *
+000310*   2026-08-09  DEV   INITIAL VERSION.                          *
+000315*   2026-08-09  DEV   9999 NOW SENDS COBCALC A CLOSE-DOWN CALL   *
+000316*                     SO ITS AUDIT-TRAIL FILE IS EXPLICITLY      *
+000317*                     CLOSED INSTEAD OF LEFT TO THE RUNTIME'S     *
+000318*                     IMPLICIT CLOSE - SEE SBANK02W.              *
+000319*   2026-08-09  DEV   3000 NO LONGER DIVIDES BY LM-PRINCIPAL-    *
+000319*                     BALANCE WHEN IT IS ZERO (A PAID-OFF LOAN)  *
+000319*                     - THE RATE IS LEFT AT ZERO INSTEAD, THE    *
+000319*                     SAME WAY COBCALC ITSELF HANDLES A ZERO-    *
+000319*                     RATE LOAN.                                 *
+000320******************************************************************
+000330 ENVIRONMENT DIVISION.
+000340 CONFIGURATION SECTION.
+000350 SOURCE-COMPUTER.  IBM-370.
+000360 OBJECT-COMPUTER.  IBM-370.
+000370 INPUT-OUTPUT SECTION.
+000380 FILE-CONTROL.
+000390*----------------------------------------------------------------*
+000400*    RUN CONTROL CARD - NAMES THE LOAN (OR "ALL") TO SCHEDULE.   *
+000410*----------------------------------------------------------------*
+000420     SELECT CONTROL-CARD ASSIGN TO CONTLIN
+000430         ORGANIZATION IS LINE SEQUENTIAL
+000440         FILE STATUS IS WS-CTL-FILE-STATUS.
+
+000450*----------------------------------------------------------------*
+000460*    LOAN MASTER FILE - DYNAMIC ACCESS SO THIS PROGRAM CAN       *
+000470*    EITHER START AT ONE LOAN OR BROWSE THE WHOLE PORTFOLIO.     *
+000480*----------------------------------------------------------------*
+000490     SELECT LOAN-MASTER ASSIGN TO LOANMSTR
+000500         ORGANIZATION IS INDEXED
+000510         ACCESS MODE IS DYNAMIC
+000520         RECORD KEY IS LM-LOAN-NUMBER
+000530         FILE STATUS IS WS-LOAN-FILE-STATUS.
+
+000540*----------------------------------------------------------------*
+000550*    AMORTIZATION SCHEDULE REPORT - ONE LINE PER PAYMENT.        *
+000560*----------------------------------------------------------------*
+000570     SELECT AMORT-RPT ASSIGN TO AMORTRPT
+000580         ORGANIZATION IS LINE SEQUENTIAL
+000590         FILE STATUS IS WS-RPT-FILE-STATUS.
+
+000600 DATA DIVISION.
+000610 FILE SECTION.
+000620 FD  CONTROL-CARD
+000630     LABEL RECORDS ARE STANDARD.
+000640     COPY SBANK04W.
+
+000650 FD  LOAN-MASTER
+000660     LABEL RECORDS ARE STANDARD.
+000670     COPY SBANK01W.
+
+000680 FD  AMORT-RPT
+000690     LABEL RECORDS ARE STANDARD.
+000700     COPY SBANK03W.
+
+000710 WORKING-STORAGE SECTION.
+000720 01  WS-SWITCHES.
+000730     05  WS-CTL-FILE-STATUS       PIC X(02).
+000740     05  WS-LOAN-FILE-STATUS      PIC X(02).
+000750         88  WS-LOAN-FILE-OK               VALUE "00".
+000760     05  WS-RPT-FILE-STATUS       PIC X(02).
+000770     05  WS-EOF-SWITCH            PIC X(01)  VALUE "N".
+000780         88  END-OF-LOAN-FILE              VALUE "Y".
+
+000790 01  WS-CALC-FIELDS.
+000800     05  WS-BALANCE               PIC 9(9)V99    COMP-3.
+000810     05  WS-MONTHLY-RATE          PIC 9V9(6)     COMP-3.
+000820     05  WS-PAYMENT-AMOUNT        PIC 9(7)V99    COMP-3.
+000830     05  WS-INTEREST-PORTION      PIC 9(7)V99    COMP-3.
+000840     05  WS-PRINCIPAL-PORTION     PIC 9(7)V99    COMP-3.
+000850     05  WS-PAYMENT-NUMBER        PIC 9(4)       COMP.
+000860     05  WS-DUE-DATE              PIC 9(8).
+
+000870     05  WS-DUE-DATE-PARTS REDEFINES WS-DUE-DATE.
+000880         10  WS-DUE-YEAR          PIC 9(4).
+000890         10  WS-DUE-MONTH         PIC 9(2).
+000900         10  WS-DUE-DAY           PIC 9(2).
+
+000901*----------------------------------------------------------------*
+000902*    COBCALC CALLING CONVENTION - USED TO GET THE CURRENT        *
+000903*    MONTH'S SPLIT AND LEVEL PAYMENT AMOUNT FOR EACH LOAN.        *
+000904*----------------------------------------------------------------*
+000905     COPY SBANK02W.
+
+000910 LINKAGE SECTION.
+
+000920 PROCEDURE DIVISION.
+000930*----------------------------------------------------------------*
+000940*    0000-MAINLINE                                                *
+000950*----------------------------------------------------------------*
+000960 0000-MAINLINE.
+000970     PERFORM 1000-INITIALIZE-RTN
+000980         THRU 1000-EXIT.
+000990     PERFORM 2000-SELECT-LOANS-RTN
+001000         THRU 2000-EXIT.
+001010     PERFORM 9999-TERMINATE-RTN
+001020         THRU 9999-EXIT.
+001030     GOBACK.
+
+001040*----------------------------------------------------------------*
+001050*    1000-INITIALIZE-RTN  -  OPEN FILES AND READ THE CONTROL     *
+001060*    CARD THAT NAMES THE LOAN (OR "ALL") TO SCHEDULE.             *
+001070*----------------------------------------------------------------*
+001080 1000-INITIALIZE-RTN.
+001090     OPEN INPUT  CONTROL-CARD.
+001100     OPEN INPUT  LOAN-MASTER.
+001110     OPEN OUTPUT AMORT-RPT.
+
+001120     READ CONTROL-CARD
+001130         AT END
+001140             MOVE "ALL"        TO RCC-LOAN-NUMBER
+001150     END-READ.
+001160 1000-EXIT.
+001170     EXIT.
+
+001180*----------------------------------------------------------------*
+001190*    2000-SELECT-LOANS-RTN  -  DECIDE WHETHER TO SCHEDULE ONE    *
+001200*    LOAN OR TO BROWSE THE WHOLE LOAN MASTER FILE.                *
+001210*----------------------------------------------------------------*
+001220 2000-SELECT-LOANS-RTN.
+001230     IF RCC-ALL-LOANS OR RCC-LOAN-NUMBER = SPACES
+001240         PERFORM 2100-PROCESS-PORTFOLIO-RTN
+001250             THRU 2100-EXIT
+001260     ELSE
+001270         PERFORM 2200-PROCESS-ONE-LOAN-RTN
+001280             THRU 2200-EXIT
+001290     END-IF.
+001300 2000-EXIT.
+001310     EXIT.
+
+001320*----------------------------------------------------------------*
+001330*    2100-PROCESS-PORTFOLIO-RTN  -  START AT THE FRONT OF THE    *
+001340*    LOAN MASTER FILE AND SCHEDULE EVERY LOAN ON IT IN TURN.      *
+001350*----------------------------------------------------------------*
+001360 2100-PROCESS-PORTFOLIO-RTN.
+001370     MOVE LOW-VALUES           TO LM-LOAN-NUMBER.
+001380     START LOAN-MASTER KEY IS NOT LESS THAN LM-LOAN-NUMBER
+001390         INVALID KEY
+001400             MOVE "Y"          TO WS-EOF-SWITCH
+001410     END-START.
+
+001420     PERFORM 2150-READ-NEXT-LOAN-RTN
+001430         THRU 2150-EXIT
+001440         UNTIL END-OF-LOAN-FILE.
+001450 2100-EXIT.
+001460     EXIT.
+
+001470*----------------------------------------------------------------*
+001480*    2150-READ-NEXT-LOAN-RTN  -  READ ONE LOAN AND SCHEDULE IT.  *
+001490*----------------------------------------------------------------*
+001500 2150-READ-NEXT-LOAN-RTN.
+001510     READ LOAN-MASTER NEXT RECORD
+001520         AT END
+001530             MOVE "Y"          TO WS-EOF-SWITCH
+001540             GO TO 2150-EXIT
+001550     END-READ.
+
+001560     PERFORM 3000-SCHEDULE-LOAN-RTN
+001570         THRU 3000-EXIT.
+001580 2150-EXIT.
+001590     EXIT.
+
+001600*----------------------------------------------------------------*
+001610*    2200-PROCESS-ONE-LOAN-RTN  -  READ THE ONE REQUESTED LOAN   *
+001620*    AND SCHEDULE IT.                                             *
+001630*----------------------------------------------------------------*
+001640 2200-PROCESS-ONE-LOAN-RTN.
+001650     MOVE RCC-LOAN-NUMBER      TO LM-LOAN-NUMBER.
+001660     READ LOAN-MASTER
+001670         INVALID KEY
+001680             DISPLAY "COBAMORT - LOAN NOT FOUND - "
+001690                 RCC-LOAN-NUMBER
+001700             GO TO 2200-EXIT
+001710     END-READ.
+
+001720     PERFORM 3000-SCHEDULE-LOAN-RTN
+001730         THRU 3000-EXIT.
+001740 2200-EXIT.
+001750     EXIT.
+
+001760*----------------------------------------------------------------*
+001770*    3000-SCHEDULE-LOAN-RTN  -  CALL COBCALC FOR THE CURRENT     *
+001780*    MONTH'S SPLIT AND LEVEL PAYMENT, THEN PROJECT THAT SAME      *
+001790*    LEVEL PAYMENT FORWARD OVER THE REMAINING TERM.  PARM-1 IS   *
+001791*    LEFT AT SPACES (NOT PARM-POST-TO-GL), SINCE THIS IS A       *
+001792*    READ-ONLY PROJECTION, NOT A REAL POSTING RUN - SEE          *
+001793*    PARM-POSTING-INDICATOR IN SBANK02W.                          *
+001800*----------------------------------------------------------------*
+001810 3000-SCHEDULE-LOAN-RTN.
+001820     MOVE SPACES               TO PARM-1.
+001830     MOVE LM-LOAN-NUMBER       TO PARM-LOAN-NUMBER.
+001840     CALL "COBCALC" USING PARM-1.
+
+001850     IF NOT CF-SUCCESS
+001860         DISPLAY "COBAMORT - COBCALC FEEDBACK " CALL-FEEDBACK
+001870             " FOR LOAN " LM-LOAN-NUMBER
+001880         GO TO 3000-EXIT
+001890     END-IF.
+
+001900     MOVE LM-PRINCIPAL-BALANCE TO WS-BALANCE.
+001910     MOVE LM-NEXT-DUE-DATE     TO WS-DUE-DATE.
+001920     MOVE PARM-PAYMENT-AMOUNT  TO WS-PAYMENT-AMOUNT.
+001925*    DERIVE THE MONTHLY RATE FROM COBCALC'S OWN SPLIT (INSTEAD   *
+001926*    OF RECOMPUTING FROM LM-INTEREST-RATE) SO THE PROJECTION     *
+001927*    BELOW USES THE SAME RATE COBCALC ACTUALLY APPLIED, EVEN     *
+001928*    WHEN THAT RATE CAME FROM THE PARAMETER TABLE VIA            *
+001929*    LM-RATE-CODE RATHER THAN FROM LM-INTEREST-RATE ITSELF.      *
+001929*    A LOAN THAT IS ALREADY PAID OFF HAS A ZERO BALANCE, SO THE  *
+001929*    RATE IS LEFT AT ZERO INSTEAD OF DIVIDING BY IT - THE SAME   *
+001929*    WAY COBCALC'S OWN 4100-CALCULATE-PAYMENT-RTN TREATS A       *
+001929*    ZERO-RATE LOAN.  THE SCHEDULE LOOP BELOW ALREADY STOPS ON   *
+001929*    WS-BALANCE <= ZERO, SO NO PAYMENT LINE IS EVER PRINTED.     *
+001930     IF LM-PRINCIPAL-BALANCE = ZERO
+001931         MOVE ZERO             TO WS-MONTHLY-RATE
+001932     ELSE
+001933         COMPUTE WS-MONTHLY-RATE ROUNDED =
+001934             PARM-INTEREST-PORTION / LM-PRINCIPAL-BALANCE
+001935     END-IF.
+
+001950     PERFORM 4000-PRINT-PAYMENT-RTN
+001960         THRU 4000-EXIT
+001970         VARYING WS-PAYMENT-NUMBER FROM 1 BY 1
+001980             UNTIL WS-PAYMENT-NUMBER > LM-TERM-MONTHS
+001990             OR WS-BALANCE <= ZERO.
+002000 3000-EXIT.
+002010     EXIT.
+
+002020*----------------------------------------------------------------*
+002030*    4000-PRINT-PAYMENT-RTN  -  CALCULATE AND PRINT ONE LINE OF  *
+002040*    THE SCHEDULE, THEN ADVANCE THE DUE DATE ONE MONTH.           *
+002050*----------------------------------------------------------------*
+002060 4000-PRINT-PAYMENT-RTN.
+002070     COMPUTE WS-INTEREST-PORTION ROUNDED =
+002080         WS-BALANCE * WS-MONTHLY-RATE.
+
+002090     IF WS-PAYMENT-NUMBER = LM-TERM-MONTHS
+002100         MOVE WS-BALANCE       TO WS-PRINCIPAL-PORTION
+002110     ELSE
+002120         COMPUTE WS-PRINCIPAL-PORTION =
+002130             WS-PAYMENT-AMOUNT - WS-INTEREST-PORTION
+002140     END-IF.
+
+002150     COMPUTE WS-BALANCE = WS-BALANCE - WS-PRINCIPAL-PORTION.
+
+002160     MOVE LM-LOAN-NUMBER       TO AR-LOAN-NUMBER.
+002170     MOVE LM-BORROWER-NAME     TO AR-BORROWER-NAME.
+002180     MOVE WS-PAYMENT-NUMBER    TO AR-PAYMENT-NUMBER.
+002190     MOVE WS-DUE-DATE          TO AR-DUE-DATE.
+002200     MOVE WS-INTEREST-PORTION  TO AR-INTEREST-PORTION.
+002210     MOVE WS-PRINCIPAL-PORTION TO AR-PRINCIPAL-PORTION.
+002220     MOVE WS-BALANCE           TO AR-REMAINING-BALANCE.
+002230     WRITE AMORT-REPORT-LINE.
+
+002240     PERFORM 4100-ADVANCE-DUE-DATE-RTN
+002250         THRU 4100-EXIT.
+002260 4000-EXIT.
+002270     EXIT.
+
+002280*----------------------------------------------------------------*
+002290*    4100-ADVANCE-DUE-DATE-RTN  -  ADD ONE MONTH TO WS-DUE-DATE, *
+002300*    ROLLING THE YEAR FORWARD WHEN THE MONTH PASSES DECEMBER.     *
+002310*----------------------------------------------------------------*
+002320 4100-ADVANCE-DUE-DATE-RTN.
+002330     ADD 1 TO WS-DUE-MONTH.
+002340     IF WS-DUE-MONTH > 12
+002350         MOVE 1                TO WS-DUE-MONTH
+002360         ADD 1 TO WS-DUE-YEAR
+002370     END-IF.
+002380 4100-EXIT.
+002390     EXIT.
+
+002400*----------------------------------------------------------------*
+002410*    9999-TERMINATE-RTN  -  SEND COBCALC A CLOSE-DOWN CALL SO IT *
+002411*    EXPLICITLY CLOSES ITS AUDIT-TRAIL FILE, THEN CLOSE THIS      *
+002412*    PROGRAM'S OWN FILES.                                         *
+002420*----------------------------------------------------------------*
+002430 9999-TERMINATE-RTN.
+002431     MOVE SPACES               TO PARM-1.
+002432     MOVE "Y"                  TO PARM-CLOSE-DOWN-INDICATOR.
+002433     CALL "COBCALC" USING PARM-1.
+
+002440     CLOSE CONTROL-CARD
+002450           LOAN-MASTER
+002460           AMORT-RPT.
+002470 9999-EXIT.
+002480     EXIT.
