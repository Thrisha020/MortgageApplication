@@ -0,0 +1,286 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    COBDRIVE.
+000120 AUTHOR.        R HALVERSEN.
+000130 INSTALLATION.  LOAN SERVICING SYSTEMS.
+000140 DATE-WRITTEN.  2026-08-09.
+000150 DATE-COMPILED.
+000160******************************************************************
+000170*                                                                *
+000180*   COBDRIVE  -  NIGHTLY PORTFOLIO CALCULATION DRIVER            *
+000190*                                                                *
+000200*   LOOPS OVER THE LOAN MASTER FILE AND CALLS COBCALC (SEE       *
+000210*   SBANK00P) ONCE PER LOAN.  AFTER EVERY SUCCESSFUL CALL, A     *
+000220*   CHECKPOINT RECORD (COPYBOOK SBANK07W) IS REWRITTEN WITH THE  *
+000230*   LOAN NUMBER JUST COMPLETED, SO THAT IF THE RUN ABENDS        *
+000240*   PARTWAY THROUGH - A BAD RATE PARAMETER, A FULL DISK, WHATEVER*
+000250*   - RESTARTING THIS PROGRAM PICKS UP RIGHT AFTER THE LAST      *
+000260*   LOAN THAT COMPLETED INSTEAD OF REPROCESSING THE WHOLE        *
+000270*   PORTFOLIO AND RISKING DUPLICATE POSTINGS.                    *
+000280*                                                                *
+000290*   A CALL-FEEDBACK VALUE SPECIFIC TO THE ONE LOAN JUST READ      *
+000291*   (CF-LOAN-NOT-FOUND, CF-INVALID-LOAN-DATA) IS LOGGED AND       *
+000292*   SKIPPED SO THE REST OF THE PORTFOLIO STILL GETS PROCESSED -   *
+000293*   ONE BAD LOAN RECORD MUST NOT WEDGE THE WHOLE NIGHTLY RUN.     *
+000310*   ANY OTHER NON-SUCCESS FEEDBACK (A PARAMETER TABLE PROBLEM,    *
+000320*   OR THE LOAN MASTER FILE ITSELF NOT OPENING) IS SYSTEMIC - IT  *
+000330*   WOULD RECUR ON EVERY REMAINING LOAN - SO IT STOPS THE RUN     *
+000331*   WITHOUT ADVANCING THE CHECKPOINT PAST THE FAILING LOAN, SO A  *
+000332*   RESTART RETRIES THAT SAME LOAN ONCE THE PROBLEM IS FIXED.     *
+000340*                                                                *
+000350*   MODIFICATION HISTORY.                                       *
+000360*   -------------------------------------------------------     *
+000370*   DATE       INIT   DESCRIPTION                                *
+000380*   ---------- ----   ------------------------------------------ *
+000390*   2026-08-09  DEV   INITIAL VERSION.                          *
+000395*   2026-08-09  DEV   SETS PARM-POSTING-INDICATOR TO "Y" BEFORE  *
+000396*                     EVERY COBCALC CALL SO THIS PROGRAM'S       *
+000397*                     NIGHTLY POSTINGS PRODUCE A GL EXTRACT      *
+000398*                     RECORD - SEE SBANK02W.                     *
+000399*   2026-08-09  DEV   2100 NOW ONLY HALTS THE RUN ON A TABLE-    *
+000399*                     LEVEL OR LOAN-MASTER-FILE FEEDBACK CODE -  *
+000399*                     A LOAN-SPECIFIC CODE (BAD TERM/RATE CODE,  *
+000399*                     LOAN NOT ON FILE) IS NOW LOGGED AND        *
+000399*                     SKIPPED INSTEAD.  9999 NOW ALSO SENDS      *
+000399*                     COBCALC A CLOSE-DOWN CALL SO GL-EXTRACT    *
+000399*                     AND AUDIT-TRAIL ARE EXPLICITLY CLOSED      *
+000399*                     RATHER THAN LEFT TO THE RUNTIME'S          *
+000399*                     IMPLICIT CLOSE - SEE SBANK02W.             *
+000400******************************************************************
+000410 ENVIRONMENT DIVISION.
+000420 CONFIGURATION SECTION.
+000430 SOURCE-COMPUTER.  IBM-370.
+000440 OBJECT-COMPUTER.  IBM-370.
+000470 INPUT-OUTPUT SECTION.
+000480 FILE-CONTROL.
+000490*----------------------------------------------------------------*
+000500*    RUN CONTROL CARD - SUPPLIES THE RUN DATE STAMPED ON THE     *
+000510*    CHECKPOINT RECORD.                                          *
+000520*----------------------------------------------------------------*
+000530     SELECT CONTROL-CARD ASSIGN TO CONTLIN
+000540         ORGANIZATION IS LINE SEQUENTIAL
+000550         FILE STATUS IS WS-CTL-FILE-STATUS.
+
+000560*----------------------------------------------------------------*
+000570*    LOAN MASTER FILE - DYNAMIC ACCESS SO A RESTART CAN START    *
+000580*    PAST THE LAST LOAN CHECKPOINTED RATHER THAN AT THE FRONT.   *
+000590*----------------------------------------------------------------*
+000600     SELECT LOAN-MASTER ASSIGN TO LOANMSTR
+000610         ORGANIZATION IS INDEXED
+000620         ACCESS MODE IS DYNAMIC
+000630         RECORD KEY IS LM-LOAN-NUMBER
+000640         FILE STATUS IS WS-LOAN-FILE-STATUS.
+
+000650*----------------------------------------------------------------*
+000660*    CHECKPOINT FILE - ONE RECORD, REWRITTEN AFTER EVERY LOAN.   *
+000670*----------------------------------------------------------------*
+000680     SELECT CHECKPOINT-FILE ASSIGN TO CKPTFILE
+000690         ORGANIZATION IS INDEXED
+000700         ACCESS MODE IS RANDOM
+000710         RECORD KEY IS CKPT-KEY
+000720         FILE STATUS IS WS-CKPT-FILE-STATUS.
+
+000730 DATA DIVISION.
+000740 FILE SECTION.
+000750 FD  CONTROL-CARD
+000760     LABEL RECORDS ARE STANDARD.
+000770     COPY SBANK04W.
+
+000780 FD  LOAN-MASTER
+000790     LABEL RECORDS ARE STANDARD.
+000800     COPY SBANK01W.
+
+000810 FD  CHECKPOINT-FILE
+000820     LABEL RECORDS ARE STANDARD.
+000830     COPY SBANK07W.
+
+000840 WORKING-STORAGE SECTION.
+000850 01  WS-SWITCHES.
+000860     05  WS-CTL-FILE-STATUS       PIC X(02).
+000870     05  WS-LOAN-FILE-STATUS      PIC X(02).
+000880     05  WS-CKPT-FILE-STATUS      PIC X(02).
+000890         88  WS-CKPT-FILE-OK               VALUE "00".
+000900         88  WS-CKPT-NOT-FOUND             VALUE "23", "35".
+000910     05  WS-EOF-SWITCH            PIC X(01)  VALUE "N".
+000920         88  END-OF-LOAN-FILE              VALUE "Y".
+000930     05  WS-STOP-SWITCH           PIC X(01)  VALUE "N".
+000940         88  STOP-THE-RUN                  VALUE "Y".
+000950     05  WS-RESTARTING-SWITCH     PIC X(01)  VALUE "N".
+000960         88  THIS-IS-A-RESTART             VALUE "Y".
+000961     05  WS-CKPT-EXISTS-SWITCH    PIC X(01)  VALUE "N".
+000962         88  CKPT-RECORD-EXISTS           VALUE "Y".
+
+000970 01  WS-CONSTANTS.
+000980     05  WS-CKPT-KEY-VALUE        PIC X(08)  VALUE "COBDRIVE".
+
+000990*----------------------------------------------------------------*
+001000*    COBCALC CALLING CONVENTION.                                 *
+001010*----------------------------------------------------------------*
+001020     COPY SBANK02W.
+
+001030 LINKAGE SECTION.
+
+001040 PROCEDURE DIVISION.
+001050*----------------------------------------------------------------*
+001060*    0000-MAINLINE                                                *
+001070*----------------------------------------------------------------*
+001080 0000-MAINLINE.
+001090     PERFORM 1000-INITIALIZE-RTN
+001100         THRU 1000-EXIT.
+001110     PERFORM 2000-PROCESS-PORTFOLIO-RTN
+001120         THRU 2000-EXIT.
+001130     PERFORM 9999-TERMINATE-RTN
+001140         THRU 9999-EXIT.
+001150     GOBACK.
+
+001160*----------------------------------------------------------------*
+001170*    1000-INITIALIZE-RTN  -  OPEN FILES AND POSITION THE LOAN    *
+001180*    MASTER FILE EITHER AT THE FRONT OF THE PORTFOLIO OR JUST    *
+001190*    PAST THE LAST LOAN CHECKPOINTED BY A PRIOR, ABENDED RUN.    *
+001200*----------------------------------------------------------------*
+001210 1000-INITIALIZE-RTN.
+001220     OPEN INPUT CONTROL-CARD.
+001230     READ CONTROL-CARD
+001240         AT END
+001250             MOVE ZERO         TO RCC-RUN-DATE
+001260     END-READ.
+001270     CLOSE CONTROL-CARD.
+
+001280     OPEN INPUT LOAN-MASTER.
+
+001290     PERFORM 1100-OPEN-CHECKPOINT-RTN
+001300         THRU 1100-EXIT.
+
+001310     MOVE WS-CKPT-KEY-VALUE    TO CKPT-KEY.
+001320     READ CHECKPOINT-FILE
+001330         INVALID KEY
+001340             MOVE "N"          TO WS-RESTARTING-SWITCH
+001350     END-READ.
+
+001360     IF WS-CKPT-FILE-OK
+001370         MOVE "Y"              TO WS-CKPT-EXISTS-SWITCH
+001380         IF CKPT-RUN-IN-PROGRESS
+001381             MOVE "Y"          TO WS-RESTARTING-SWITCH
+001382         END-IF
+001383     END-IF.
+
+001390     IF THIS-IS-A-RESTART
+001400         DISPLAY "COBDRIVE - RESTARTING AFTER LOAN "
+001410             CKPT-LAST-LOAN-NUMBER
+001420         MOVE CKPT-LAST-LOAN-NUMBER TO LM-LOAN-NUMBER
+001430         START LOAN-MASTER KEY IS GREATER THAN LM-LOAN-NUMBER
+001440             INVALID KEY
+001450                 MOVE "Y"      TO WS-EOF-SWITCH
+001460         END-START
+001470     ELSE
+001480         MOVE ZERO             TO CKPT-LOANS-PROCESSED
+001490         MOVE LOW-VALUES       TO LM-LOAN-NUMBER
+001500         START LOAN-MASTER KEY IS NOT LESS THAN LM-LOAN-NUMBER
+001510             INVALID KEY
+001520                 MOVE "Y"      TO WS-EOF-SWITCH
+001530         END-START
+001540     END-IF.
+
+001550     MOVE WS-CKPT-KEY-VALUE    TO CKPT-KEY.
+001560     MOVE RCC-RUN-DATE         TO CKPT-RUN-DATE.
+001570     SET CKPT-RUN-IN-PROGRESS  TO TRUE.
+001580 1000-EXIT.
+001590     EXIT.
+
+001600*----------------------------------------------------------------*
+001610*    1100-OPEN-CHECKPOINT-RTN  -  OPEN THE CHECKPOINT FILE FOR   *
+001620*    UPDATE, CREATING IT IF THIS IS THE VERY FIRST RUN.           *
+001630*----------------------------------------------------------------*
+001640 1100-OPEN-CHECKPOINT-RTN.
+001650     OPEN I-O CHECKPOINT-FILE.
+001660     IF WS-CKPT-NOT-FOUND
+001670         OPEN OUTPUT CHECKPOINT-FILE
+001680         CLOSE CHECKPOINT-FILE
+001690         OPEN I-O CHECKPOINT-FILE
+001700     END-IF.
+001710 1100-EXIT.
+001720     EXIT.
+
+001730*----------------------------------------------------------------*
+001740*    2000-PROCESS-PORTFOLIO-RTN  -  CALL COBCALC FOR EACH LOAN   *
+001750*    IN TURN AND CHECKPOINT AFTER EVERY SUCCESSFUL CALL.          *
+001760*----------------------------------------------------------------*
+001770 2000-PROCESS-PORTFOLIO-RTN.
+001780     PERFORM 2100-PROCESS-ONE-LOAN-RTN
+001790         THRU 2100-EXIT
+001800         UNTIL END-OF-LOAN-FILE OR STOP-THE-RUN.
+
+001810     IF NOT STOP-THE-RUN
+001820         SET CKPT-RUN-COMPLETE TO TRUE
+001830         PERFORM 2050-SAVE-CHECKPOINT-RTN
+001835             THRU 2050-EXIT
+001840     END-IF.
+001850 2000-EXIT.
+001860     EXIT.
+
+001870*----------------------------------------------------------------*
+001880*    2050-SAVE-CHECKPOINT-RTN  -  WRITE THE CHECKPOINT RECORD    *
+001890*    THE FIRST TIME IT IS SAVED, REWRITE IT EVERY TIME AFTER.     *
+001900*----------------------------------------------------------------*
+001910 2050-SAVE-CHECKPOINT-RTN.
+001920     IF CKPT-RECORD-EXISTS
+001930         REWRITE CHECKPOINT-RECORD
+001940     ELSE
+001950         WRITE CHECKPOINT-RECORD
+001960         MOVE "Y"              TO WS-CKPT-EXISTS-SWITCH
+001970     END-IF.
+001980 2050-EXIT.
+001990     EXIT.
+
+002020*----------------------------------------------------------------*
+002030*    2100-PROCESS-ONE-LOAN-RTN  -  READ ONE LOAN, CALL COBCALC,  *
+002040*    AND CHECKPOINT IT IF THE CALL SUCCEEDED.  A LOAN-SPECIFIC   *
+002041*    FEEDBACK CODE IS LOGGED AND SKIPPED; ANY OTHER NON-SUCCESS  *
+002042*    FEEDBACK IS SYSTEMIC AND STOPS THE RUN - SEE THE PROGRAM    *
+002043*    BANNER COMMENT ABOVE.                                       *
+002050*----------------------------------------------------------------*
+002060 2100-PROCESS-ONE-LOAN-RTN.
+002070     READ LOAN-MASTER NEXT RECORD
+002080         AT END
+002090             MOVE "Y"          TO WS-EOF-SWITCH
+002100             GO TO 2100-EXIT
+002110     END-READ.
+
+002120     MOVE SPACES               TO PARM-1.
+002125     MOVE "Y"                  TO PARM-POSTING-INDICATOR.
+002130     MOVE LM-LOAN-NUMBER       TO PARM-LOAN-NUMBER.
+002140     CALL "COBCALC" USING PARM-1.
+
+002150     IF NOT CF-SUCCESS
+002151         IF CF-LOAN-NOT-FOUND OR CF-INVALID-LOAN-DATA
+002152             DISPLAY "COBDRIVE - COBCALC FEEDBACK " CALL-FEEDBACK
+002153                 " ON LOAN " LM-LOAN-NUMBER " - LOAN SKIPPED"
+002154             GO TO 2100-EXIT
+002155         ELSE
+002160             DISPLAY "COBDRIVE - COBCALC FEEDBACK " CALL-FEEDBACK
+002170                 " ON LOAN " LM-LOAN-NUMBER " - RUN STOPPED"
+002180             MOVE "Y"          TO WS-STOP-SWITCH
+002190             GO TO 2100-EXIT
+002191         END-IF
+002200     END-IF.
+
+002210     ADD 1 TO CKPT-LOANS-PROCESSED.
+002220     MOVE LM-LOAN-NUMBER       TO CKPT-LAST-LOAN-NUMBER.
+002225     PERFORM 2050-SAVE-CHECKPOINT-RTN
+002226         THRU 2050-EXIT.
+002240 2100-EXIT.
+002250     EXIT.
+
+002260*----------------------------------------------------------------*
+002270*    9999-TERMINATE-RTN  -  SEND COBCALC A CLOSE-DOWN CALL SO IT *
+002271*    EXPLICITLY CLOSES GL-EXTRACT AND AUDIT-TRAIL, THEN CLOSE     *
+002272*    THIS PROGRAM'S OWN FILES.                                    *
+002280*----------------------------------------------------------------*
+002290 9999-TERMINATE-RTN.
+002291     MOVE SPACES               TO PARM-1.
+002292     MOVE "Y"                  TO PARM-CLOSE-DOWN-INDICATOR.
+002293     CALL "COBCALC" USING PARM-1.
+
+002300     CLOSE LOAN-MASTER
+002310           CHECKPOINT-FILE.
+002320 9999-EXIT.
+002330     EXIT.
